@@ -0,0 +1,8 @@
+      * shared run-log record layout - every utility program appends
+      * one row of this layout to SUITELOG when it finishes a run, so
+      * there is a single audit trail across the whole suite
+           01 RUN-LOG-RECORD.
+               05 RUNLOG-PROGRAM   PIC X(15).
+               05 RUNLOG-TIMESTAMP PIC X(17).
+               05 RUNLOG-INPUT     PIC X(40).
+               05 RUNLOG-RESULT    PIC X(40).
