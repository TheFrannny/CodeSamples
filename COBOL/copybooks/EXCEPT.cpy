@@ -0,0 +1,10 @@
+      * shared exception-report record layout - every utility program
+      * that rejects a record appends one row of this layout to
+      * SUITEEXC, in addition to whatever program-specific reject file
+      * it already maintains, so downstream review has one common
+      * format to parse across the whole suite
+           01 EXCEPTION-RECORD.
+               05 EXCEPT-PROGRAM   PIC X(15).
+               05 EXCEPT-TIMESTAMP PIC X(17).
+               05 EXCEPT-INPUT     PIC X(100).
+               05 EXCEPT-REASON    PIC X(20).
