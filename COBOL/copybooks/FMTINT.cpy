@@ -0,0 +1,3 @@
+      * shared zero-suppressed display layout for the FORMATTED-INTEGER
+      * pattern used across the utility suite's report output
+           01 FORMATTED-INTEGER PIC Z(SUPPRESS)TRAILING.
