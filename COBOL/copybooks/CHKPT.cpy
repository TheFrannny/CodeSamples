@@ -0,0 +1,16 @@
+      * shared checkpoint record layout - each batch utility writes one
+      * of these every CHECKPOINT-INTERVAL records to its own *CKP
+      * file so a rerun after an abend can skip back to the last good
+      * record instead of reprocessing the whole input file
+      * CHECKPOINT-TOTAL-1 through -4 are generic run-total carriers for
+      * any program that rolls a count or amount across the whole file -
+      * a restart has to pick these back up along with the record count
+      * or its final totals understate whatever ran before the restart
+           01 CHECKPOINT-RECORD.
+               05 CHECKPOINT-PROGRAM PIC X(15).
+               05 CHECKPOINT-RECNO   PIC 9(8).
+               05 CHECKPOINT-STAMP   PIC X(17).
+               05 CHECKPOINT-TOTAL-1 PIC 9(9)V99.
+               05 CHECKPOINT-TOTAL-2 PIC 9(9)V99.
+               05 CHECKPOINT-TOTAL-3 PIC 9(9)V99.
+               05 CHECKPOINT-TOTAL-4 PIC 9(9)V99.
