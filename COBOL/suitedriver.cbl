@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. suitedriver.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DRIVER-RPT ASSIGN TO "SUITERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DRIVER-RPT.
+           01 DRIVER-RPT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 STEP-TABLE.
+               05 STEP-ENTRY OCCURS 11 TIMES.
+                   10 STEP-PROGRAM PIC X(30).
+                   10 STEP-PARMFILE PIC X(12).
+           01 STEP-COUNT PIC 99 VALUE 11.
+           01 STEP-INDEX PIC 99.
+
+           01 STEP-COMMAND PIC X(80).
+           01 STEP-RETURN-CODE PIC S9(4) VALUE 0.
+           01 FORMATTED-RC PIC ---9.
+           01 FAIL-COUNT PIC 99 VALUE 0.
+           01 RUN-DATE PIC 9(8).
+           01 RUN-TIME PIC 9(8).
+
+       PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+               PERFORM INITIALIZE-RUN.
+               PERFORM RUN-ONE-STEP
+                   VARYING STEP-INDEX FROM 1 BY 1
+                   UNTIL STEP-INDEX > STEP-COUNT.
+               PERFORM TERMINATE-RUN.
+               STOP RUN.
+
+           INITIALIZE-RUN.
+               ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+               ACCEPT RUN-TIME FROM TIME.
+               OPEN OUTPUT DRIVER-RPT.
+               MOVE "autori"         TO STEP-PROGRAM (1).
+               MOVE "AUTORIPRM"      TO STEP-PARMFILE (1).
+               MOVE "betting"        TO STEP-PROGRAM (2).
+               MOVE "BETTPRM"        TO STEP-PARMFILE (2).
+               MOVE "doublepassword" TO STEP-PROGRAM (3).
+               MOVE "DPWDPRM"        TO STEP-PARMFILE (3).
+               MOVE "estimatingtheareaofacircle" TO STEP-PROGRAM (4).
+               MOVE "CIRCLEPRM"      TO STEP-PARMFILE (4).
+               MOVE "taisformula"    TO STEP-PROGRAM (5).
+               MOVE "TAISPRM"        TO STEP-PARMFILE (5).
+               MOVE "eyeofsauron"    TO STEP-PROGRAM (6).
+               MOVE "EYEPRM"         TO STEP-PARMFILE (6).
+               MOVE "fiftyshades"    TO STEP-PROGRAM (7).
+               MOVE "SHADESPRM"      TO STEP-PARMFILE (7).
+               MOVE "findingana"     TO STEP-PROGRAM (8).
+               MOVE "FINDPRM"        TO STEP-PARMFILE (8).
+               MOVE "judgingmoose"   TO STEP-PROGRAM (9).
+               MOVE "MOOSEPRM"       TO STEP-PARMFILE (9).
+               MOVE "pyramids"       TO STEP-PROGRAM (10).
+               MOVE "PYRAMPRM"       TO STEP-PARMFILE (10).
+               MOVE "soylent"        TO STEP-PROGRAM (11).
+               MOVE "SOYLPRM"        TO STEP-PARMFILE (11).
+               STRING "SUITE RUN " RUN-DATE " " RUN-TIME
+                   DELIMITED BY SIZE INTO DRIVER-RPT-RECORD.
+               WRITE DRIVER-RPT-RECORD.
+
+           RUN-ONE-STEP.
+               MOVE SPACES TO STEP-COMMAND.
+               STRING STEP-PROGRAM (STEP-INDEX) DELIMITED BY SPACE
+                   " < " DELIMITED BY SIZE
+                   STEP-PARMFILE (STEP-INDEX) DELIMITED BY SPACE
+                   INTO STEP-COMMAND.
+               CALL "SYSTEM" USING STEP-COMMAND.
+               DIVIDE RETURN-CODE BY 256 GIVING STEP-RETURN-CODE.
+               IF STEP-RETURN-CODE NOT = 0
+                   ADD 1 TO FAIL-COUNT
+               END-IF.
+               PERFORM WRITE-STEP-RESULT.
+
+           WRITE-STEP-RESULT.
+               MOVE STEP-RETURN-CODE TO FORMATTED-RC.
+               MOVE SPACES TO DRIVER-RPT-RECORD.
+               IF STEP-RETURN-CODE = 0
+                   STRING "STEP " STEP-PROGRAM (STEP-INDEX)
+                       DELIMITED BY SPACE
+                       " OK  RC=" FORMATTED-RC DELIMITED BY SIZE
+                       INTO DRIVER-RPT-RECORD
+               ELSE
+                   STRING "STEP " STEP-PROGRAM (STEP-INDEX)
+                       DELIMITED BY SPACE
+                       " FAILED  RC=" FORMATTED-RC DELIMITED BY SIZE
+                       INTO DRIVER-RPT-RECORD
+               END-IF.
+               WRITE DRIVER-RPT-RECORD.
+               DISPLAY DRIVER-RPT-RECORD.
+
+           TERMINATE-RUN.
+               MOVE SPACES TO DRIVER-RPT-RECORD.
+               IF FAIL-COUNT = 0
+                   STRING "SUITE RUN COMPLETE - ALL STEPS OK"
+                       DELIMITED BY SIZE INTO DRIVER-RPT-RECORD
+               ELSE
+                   STRING "SUITE RUN COMPLETE - " FAIL-COUNT
+                       DELIMITED BY SIZE
+                       " STEP(S) FAILED" DELIMITED BY SIZE
+                       INTO DRIVER-RPT-RECORD
+               END-IF.
+               WRITE DRIVER-RPT-RECORD.
+               DISPLAY DRIVER-RPT-RECORD.
+               CLOSE DRIVER-RPT.
