@@ -1,25 +1,240 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. eyeofsauron.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORDS-IN ASSIGN TO "EYEIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PASSFAIL-OUT ASSIGN TO "EYERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-OUT ASSIGN TO "EYEREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EYE-CKP ASSIGN TO "EYECKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+           SELECT SUITE-LOG ASSIGN TO "SUITELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUITE-EXC ASSIGN TO "SUITEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-           WORKING-STORAGE SECTION.
-           01 INP PIC X(110).
+       FD  RECORDS-IN.
+           01 RECORDS-IN-RECORD PIC X(200).
+       FD  PASSFAIL-OUT.
+           01 PASSFAIL-OUT-RECORD PIC X(80).
+       FD  REJECT-OUT.
+           01 REJECT-OUT-RECORD PIC X(250).
+       FD  EYE-CKP.
+           COPY CHKPT.
+       FD  SUITE-LOG.
+           COPY RUNLOG.
+       FD  SUITE-EXC.
+           COPY EXCEPT.
+
+       WORKING-STORAGE SECTION.
+           01 INP PIC X(200).
            01 MARKED PIC 999.
            01 I   PIC 999.
            01 CNT PIC S9(10)V99.
            01 MID PIC 999.
+
+           01 START-COL PIC 999 VALUE 1.
+           01 END-COL   PIC 999 VALUE 110.
+           01 MAX-SCAN-COL PIC 999 VALUE 200.
+           01 OPEN-BRACKET  PIC X VALUE '('.
+           01 CLOSE-BRACKET PIC X VALUE ')'.
+           01 SEPARATOR-CHAR PIC X VALUE '|'.
+
+           01 FIRST-BAD-COL PIC 999 VALUE 0.
+           01 SEEN-NEGATIVE-SWITCH PIC X VALUE 'N'.
+               88 SEEN-NEGATIVE VALUE 'Y'.
+           01 EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-FILE VALUE 'Y'.
+           01 RECORD-COUNT PIC 9(6) VALUE 0.
+
+           01 FORMATTED-RECNO PIC Z(5)9.
+           01 FORMATTED-CNT   PIC -(9)9.99.
+           01 FORMATTED-COL   PIC Z(2)9.
+
+           01 CKP-STATUS PIC XX.
+           01 RESTART-RECNO PIC 9(8) VALUE 0.
+           01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 0050.
+           01 CKP-QUOTIENT  PIC 9(6).
+           01 CKP-REMAINDER PIC 9(4).
+           01 SKIP-INDEX PIC 9(8).
+           01 SUITELOG-DATE PIC 9(8).
+           01 SUITELOG-TIME PIC 9(8).
+           01 RUN-STAMP PIC X(17).
+           01 FAIL-COUNT PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
-           ACCEPT INP
-           PERFORM VARYING MARKED FROM 001 BY 001 UNTIL MARKED > 100
-               IF INP(MARKED:1) = '(' or INP(MARKED:1) = ')'
-                   ADD 1 To MID
-               ELSE IF MID > 1 and INP(MARKED:1) = '|'
-                   SUBTRACT 1 FROM CNT
-               ELSE IF INP(MARKED:1) = '|'
-                   ADD 1 To CNT
-           END-PERFORM.
-
-           IF CNT = 0
-               DISPLAY "correct"
-           ELSE DISPLAY "fix".
-           STOP RUN.
+           MAIN-PROCEDURE.
+               PERFORM INITIALIZE-RUN.
+               PERFORM PROCESS-RECORDS UNTIL END-OF-FILE.
+               PERFORM TERMINATE-RUN.
+               STOP RUN.
+
+           INITIALIZE-RUN.
+               DISPLAY "ENTER START COLUMN: " WITH NO ADVANCING.
+               ACCEPT START-COL.
+               DISPLAY "ENTER END COLUMN: " WITH NO ADVANCING.
+               ACCEPT END-COL.
+               DISPLAY "ENTER OPEN BRACKET CHARACTER: "
+                   WITH NO ADVANCING.
+               ACCEPT OPEN-BRACKET.
+               DISPLAY "ENTER CLOSE BRACKET CHARACTER: "
+                   WITH NO ADVANCING.
+               ACCEPT CLOSE-BRACKET.
+               DISPLAY "ENTER SEPARATOR CHARACTER: "
+                   WITH NO ADVANCING.
+               ACCEPT SEPARATOR-CHAR.
+               PERFORM VALIDATE-SCAN-WINDOW.
+               OPEN INPUT RECORDS-IN.
+               OPEN OUTPUT PASSFAIL-OUT.
+               OPEN OUTPUT REJECT-OUT.
+               OPEN EXTEND SUITE-LOG.
+               OPEN EXTEND SUITE-EXC.
+               PERFORM CHECK-FOR-RESTART.
+               PERFORM READ-NEXT-RECORD.
+
+           VALIDATE-SCAN-WINDOW.
+               IF START-COL < 1 OR END-COL > MAX-SCAN-COL
+                       OR START-COL > END-COL
+                   DISPLAY "INVALID SCAN WINDOW - START=" START-COL
+                       " END=" END-COL " MUST BE WITHIN 1-"
+                       MAX-SCAN-COL
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+
+           CHECK-FOR-RESTART.
+               OPEN INPUT EYE-CKP.
+               IF CKP-STATUS = "00"
+                   READ EYE-CKP INTO CHECKPOINT-RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF CKP-STATUS = "00"
+                       MOVE CHECKPOINT-RECNO TO RESTART-RECNO
+                   END-IF
+                   CLOSE EYE-CKP
+               END-IF.
+               IF RESTART-RECNO > 0
+                   PERFORM SKIP-RESTART-RECORD
+                       VARYING SKIP-INDEX FROM 1 BY 1
+                       UNTIL SKIP-INDEX > RESTART-RECNO
+                   MOVE RESTART-RECNO TO RECORD-COUNT
+               END-IF.
+
+           SKIP-RESTART-RECORD.
+               PERFORM READ-NEXT-RECORD.
+
+           READ-NEXT-RECORD.
+               READ RECORDS-IN INTO INP
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ.
+
+           PROCESS-RECORDS.
+               ADD 1 TO RECORD-COUNT.
+               MOVE 0 TO CNT.
+               MOVE 0 TO MID.
+               MOVE 0 TO FIRST-BAD-COL.
+               MOVE 'N' TO SEEN-NEGATIVE-SWITCH.
+               PERFORM SCAN-COLUMN
+                   VARYING MARKED FROM START-COL BY 1
+                   UNTIL MARKED > END-COL.
+               PERFORM WRITE-PASSFAIL-RECORD.
+               IF CNT NOT = 0
+                   PERFORM WRITE-REJECT-RECORD
+               END-IF.
+               DIVIDE RECORD-COUNT BY CHECKPOINT-INTERVAL
+                   GIVING CKP-QUOTIENT REMAINDER CKP-REMAINDER.
+               IF CKP-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+               PERFORM READ-NEXT-RECORD.
+
+           SCAN-COLUMN.
+               IF INP (MARKED:1) = OPEN-BRACKET
+                       OR INP (MARKED:1) = CLOSE-BRACKET
+                   ADD 1 TO MID
+               ELSE
+                   IF MID > 1 AND INP (MARKED:1) = SEPARATOR-CHAR
+                       SUBTRACT 1 FROM CNT
+                       IF CNT < 0 AND NOT SEEN-NEGATIVE
+                           MOVE MARKED TO FIRST-BAD-COL
+                           MOVE 'Y' TO SEEN-NEGATIVE-SWITCH
+                       END-IF
+                   ELSE
+                       IF INP (MARKED:1) = SEPARATOR-CHAR
+                           ADD 1 TO CNT
+                       END-IF
+                   END-IF
+               END-IF.
+
+           WRITE-PASSFAIL-RECORD.
+               MOVE RECORD-COUNT TO FORMATTED-RECNO.
+               IF CNT = 0
+                   STRING "RECORD " FORMATTED-RECNO " PASS"
+                       DELIMITED BY SIZE INTO PASSFAIL-OUT-RECORD
+               ELSE
+                   STRING "RECORD " FORMATTED-RECNO " FAIL"
+                       DELIMITED BY SIZE INTO PASSFAIL-OUT-RECORD
+               END-IF.
+               WRITE PASSFAIL-OUT-RECORD.
+
+           WRITE-REJECT-RECORD.
+               MOVE CNT TO FORMATTED-CNT.
+               MOVE FIRST-BAD-COL TO FORMATTED-COL.
+               STRING INP DELIMITED BY SIZE
+                   " CNT=" FORMATTED-CNT DELIMITED BY SIZE
+                   " BADCOL=" FORMATTED-COL DELIMITED BY SIZE
+                   INTO REJECT-OUT-RECORD.
+               WRITE REJECT-OUT-RECORD.
+               ADD 1 TO FAIL-COUNT.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "eyeofsauron" TO EXCEPT-PROGRAM.
+               MOVE RUN-STAMP TO EXCEPT-TIMESTAMP.
+               MOVE INP (1:100) TO EXCEPT-INPUT.
+               MOVE "UNBALANCED-DELIMITER" TO EXCEPT-REASON.
+               WRITE EXCEPTION-RECORD.
+
+           STAMP-RUN-TIMESTAMP.
+               ACCEPT SUITELOG-DATE FROM DATE YYYYMMDD.
+               ACCEPT SUITELOG-TIME FROM TIME.
+               STRING SUITELOG-DATE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   SUITELOG-TIME DELIMITED BY SIZE
+                   INTO RUN-STAMP.
+
+           WRITE-CHECKPOINT.
+               MOVE "eyeofsauron" TO CHECKPOINT-PROGRAM.
+               MOVE RECORD-COUNT TO CHECKPOINT-RECNO.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE RUN-STAMP TO CHECKPOINT-STAMP.
+               OPEN OUTPUT EYE-CKP.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE EYE-CKP.
+
+           WRITE-SUITE-LOG-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "eyeofsauron" TO RUNLOG-PROGRAM.
+               MOVE RUN-STAMP TO RUNLOG-TIMESTAMP.
+               MOVE RECORD-COUNT TO FORMATTED-RECNO.
+               STRING "RECORDS=" FORMATTED-RECNO
+                   DELIMITED BY SIZE INTO RUNLOG-INPUT.
+               MOVE FAIL-COUNT TO FORMATTED-RECNO.
+               STRING "FAILED=" FORMATTED-RECNO
+                   DELIMITED BY SIZE INTO RUNLOG-RESULT.
+               WRITE RUN-LOG-RECORD.
+
+           TERMINATE-RUN.
+               OPEN OUTPUT EYE-CKP.
+               CLOSE EYE-CKP.
+               PERFORM WRITE-SUITE-LOG-RECORD.
+               CLOSE RECORDS-IN.
+               CLOSE PASSFAIL-OUT.
+               CLOSE REJECT-OUT.
+               CLOSE SUITE-LOG.
+               CLOSE SUITE-EXC.
