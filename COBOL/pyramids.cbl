@@ -1,27 +1,202 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. pyramids.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAGING-IN ASSIGN TO "PYRAMIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STAGING-RPT ASSIGN TO "PYRAMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PYRAMID-CKP ASSIGN TO "PYRAMCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+           SELECT SUITE-LOG ASSIGN TO "SUITELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  STAGING-IN.
+           01 STAGING-IN-RECORD PIC X(60).
+       FD  STAGING-RPT.
+           01 STAGING-RPT-RECORD PIC X(100).
+       FD  PYRAMID-CKP.
+           COPY CHKPT.
+       FD  SUITE-LOG.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
            01 BLOCKS PIC S999999999.
            01 HEIGHT PIC 999999 VALUE 0.
            01 WIDTH  PIC 999999.
+           01 LENGTH-DIM PIC 999999.
            01 CALC   PIC 999999999.
-           01 FORMATTED-INTEGER PIC Z(10).
+           01 LEFTOVER-BLOCKS PIC S999999999 VALUE 0.
+           COPY FMTINT REPLACING ==SUPPRESS== BY ==10==
+                                  ==TRAILING== BY ====.
+           01 FORMATTED-LEFTOVER PIC Z(9)9.
+
+           01 STAGING-LINE PIC X(60).
+           01 STAGING-ID   PIC X(10).
+           01 MODE-CODE    PIC X(1).
+           01 LENGTH-OFFSET PIC 9999.
+           01 TOKEN-COUNT  PIC 9.
+
+           01 MIN-DISPLAY-HEIGHT PIC 999 VALUE 005.
+           01 BELOW-MINIMUM-SWITCH PIC X.
+               88 BELOW-MINIMUM-HEIGHT VALUE 'Y'.
+
+           01 EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-FILE VALUE 'Y'.
+           01 AREA-COUNT PIC 9(6) VALUE 0.
+           01 BELOW-MINIMUM-COUNT PIC 9(6) VALUE 0.
+
+           01 CKP-STATUS PIC XX.
+           01 RESTART-RECNO PIC 9(8) VALUE 0.
+           01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 0050.
+           01 CKP-QUOTIENT  PIC 9(6).
+           01 CKP-REMAINDER PIC 9(4).
+           01 SKIP-INDEX PIC 9(8).
+           01 SUITELOG-DATE PIC 9(8).
+           01 SUITELOG-TIME PIC 9(8).
+           01 RUN-STAMP PIC X(17).
+           01 FORMATTED-AREACOUNT PIC Z(5)9.
 
        PROCEDURE DIVISION.
-           ACCEPT BLOCKS.
+           MAIN-PROCEDURE.
+               PERFORM INITIALIZE-RUN.
+               PERFORM PROCESS-STAGING-AREAS UNTIL END-OF-FILE.
+               PERFORM TERMINATE-RUN.
+               STOP RUN.
+
+           INITIALIZE-RUN.
+               OPEN INPUT STAGING-IN.
+               OPEN OUTPUT STAGING-RPT.
+               OPEN EXTEND SUITE-LOG.
+               PERFORM CHECK-FOR-RESTART.
+               PERFORM READ-NEXT-AREA.
+
+           CHECK-FOR-RESTART.
+               OPEN INPUT PYRAMID-CKP.
+               IF CKP-STATUS = "00"
+                   READ PYRAMID-CKP INTO CHECKPOINT-RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF CKP-STATUS = "00"
+                       MOVE CHECKPOINT-RECNO TO RESTART-RECNO
+                   END-IF
+                   CLOSE PYRAMID-CKP
+               END-IF.
+               IF RESTART-RECNO > 0
+                   PERFORM SKIP-RESTART-AREA
+                       VARYING SKIP-INDEX FROM 1 BY 1
+                       UNTIL SKIP-INDEX > RESTART-RECNO
+                   MOVE RESTART-RECNO TO AREA-COUNT
+               END-IF.
 
-           PERFORM LOOP VARYING WIDTH FROM 0001 BY 0002
-               UNTIL BLOCKS <= 0.
+           SKIP-RESTART-AREA.
+               PERFORM READ-NEXT-AREA.
 
-           MOVE HEIGHT TO FORMATTED-INTEGER.
-           DISPLAY FORMATTED-INTEGER.
-           STOP RUN.
+           READ-NEXT-AREA.
+               READ STAGING-IN INTO STAGING-LINE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ.
 
-           LOOP.
-               MOVE WIDTH to CALC.
-               MULTIPLY CALC BY CALC.
+           PROCESS-STAGING-AREAS.
+               ADD 1 TO AREA-COUNT.
+               MOVE 0 TO LENGTH-OFFSET.
+               MOVE 'S' TO MODE-CODE.
+               MOVE 0 TO TOKEN-COUNT.
+               MOVE 0 TO HEIGHT.
+               MOVE 0 TO LEFTOVER-BLOCKS.
+               UNSTRING STAGING-LINE DELIMITED BY SPACE
+                   INTO STAGING-ID, BLOCKS, MODE-CODE, LENGTH-OFFSET
+                   TALLYING IN TOKEN-COUNT.
+
+               PERFORM BUILD-PYRAMID
+                   VARYING WIDTH FROM 0001 BY 0002
+                   UNTIL BLOCKS <= 0.
+
+               PERFORM WRITE-STAGING-REPORT.
+               DIVIDE AREA-COUNT BY CHECKPOINT-INTERVAL
+                   GIVING CKP-QUOTIENT REMAINDER CKP-REMAINDER.
+               IF CKP-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+               PERFORM READ-NEXT-AREA.
+
+           BUILD-PYRAMID.
+               IF MODE-CODE = 'R'
+                   COMPUTE LENGTH-DIM = WIDTH + LENGTH-OFFSET
+               ELSE
+                   MOVE WIDTH TO LENGTH-DIM
+               END-IF.
+               COMPUTE CALC = WIDTH * LENGTH-DIM.
                SUBTRACT CALC FROM BLOCKS.
                IF BLOCKS >= 0
-                   ADD 1 To HEIGHT.
+                   ADD 1 TO HEIGHT
+                   MOVE 0 TO LEFTOVER-BLOCKS
+               ELSE
+                   COMPUTE LEFTOVER-BLOCKS = BLOCKS + CALC
+               END-IF.
+
+           WRITE-STAGING-REPORT.
+               MOVE HEIGHT TO FORMATTED-INTEGER.
+               MOVE LEFTOVER-BLOCKS TO FORMATTED-LEFTOVER.
+               IF HEIGHT < MIN-DISPLAY-HEIGHT
+                   MOVE 'Y' TO BELOW-MINIMUM-SWITCH
+               ELSE
+                   MOVE 'N' TO BELOW-MINIMUM-SWITCH
+               END-IF.
+               DISPLAY FORMATTED-INTEGER.
+               STRING STAGING-ID DELIMITED BY SPACE
+                   " HEIGHT=" FORMATTED-INTEGER DELIMITED BY SIZE
+                   " LEFTOVER=" FORMATTED-LEFTOVER DELIMITED BY SIZE
+                   INTO STAGING-RPT-RECORD.
+               WRITE STAGING-RPT-RECORD.
+               IF BELOW-MINIMUM-HEIGHT
+                   MOVE SPACES TO STAGING-RPT-RECORD
+                   STRING STAGING-ID DELIMITED BY SPACE
+                       " WARNING BELOW MINIMUM DISPLAY HEIGHT"
+                       DELIMITED BY SIZE
+                       INTO STAGING-RPT-RECORD
+                   WRITE STAGING-RPT-RECORD
+                   ADD 1 TO BELOW-MINIMUM-COUNT
+               END-IF.
+
+           STAMP-RUN-TIMESTAMP.
+               ACCEPT SUITELOG-DATE FROM DATE YYYYMMDD.
+               ACCEPT SUITELOG-TIME FROM TIME.
+               STRING SUITELOG-DATE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   SUITELOG-TIME DELIMITED BY SIZE
+                   INTO RUN-STAMP.
+
+           WRITE-CHECKPOINT.
+               MOVE "pyramids" TO CHECKPOINT-PROGRAM.
+               MOVE AREA-COUNT TO CHECKPOINT-RECNO.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE RUN-STAMP TO CHECKPOINT-STAMP.
+               OPEN OUTPUT PYRAMID-CKP.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE PYRAMID-CKP.
+
+           WRITE-SUITE-LOG-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "pyramids" TO RUNLOG-PROGRAM.
+               MOVE RUN-STAMP TO RUNLOG-TIMESTAMP.
+               MOVE AREA-COUNT TO FORMATTED-AREACOUNT.
+               STRING "AREAS=" FORMATTED-AREACOUNT
+                   DELIMITED BY SIZE INTO RUNLOG-INPUT.
+               MOVE BELOW-MINIMUM-COUNT TO FORMATTED-AREACOUNT.
+               STRING "BELOWMIN=" FORMATTED-AREACOUNT
+                   DELIMITED BY SIZE INTO RUNLOG-RESULT.
+               WRITE RUN-LOG-RECORD.
+
+           TERMINATE-RUN.
+               OPEN OUTPUT PYRAMID-CKP.
+               CLOSE PYRAMID-CKP.
+               PERFORM WRITE-SUITE-LOG-RECORD.
+               CLOSE STAGING-IN.
+               CLOSE STAGING-RPT.
+               CLOSE SUITE-LOG.
