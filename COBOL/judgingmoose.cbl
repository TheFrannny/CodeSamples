@@ -1,32 +1,271 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. judgingmoose.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SURVEY-IN ASSIGN TO "MOOSEIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SURVEY-RESULTS ASSIGN TO "MOOSERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SURVEY-EXCEPTIONS ASSIGN TO "MOOSEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SURVEY-HISTORY ASSIGN TO "MOOSEHIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MOOSE-CKP ASSIGN TO "MOOSECKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+           SELECT SUITE-LOG ASSIGN TO "SUITELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUITE-EXC ASSIGN TO "SUITEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  SURVEY-IN.
+           01 SURVEY-IN-RECORD PIC X(50).
+       FD  SURVEY-RESULTS.
+           01 SURVEY-RESULTS-RECORD PIC X(80).
+       FD  SURVEY-EXCEPTIONS.
+           01 SURVEY-EXCEPTIONS-RECORD PIC X(130).
+       FD  SURVEY-HISTORY.
+           01 SURVEY-HISTORY-RECORD PIC X(100).
+       FD  MOOSE-CKP.
+           COPY CHKPT.
+       FD  SUITE-LOG.
+           COPY RUNLOG.
+       FD  SUITE-EXC.
+           COPY EXCEPT.
+
+       WORKING-STORAGE SECTION.
            01 INP PIC X(50).
            01 LFT PIC 99.
            01 RGT PIC 99.
-           01 TOTAL PIC 99.
-           01 FORMATTED-INTEGER PIC Z(2).
+           01 MID3 PIC 99.
+           01 TOTAL PIC 999.
+           COPY FMTINT REPLACING ==SUPPRESS== BY ==2==
+                                  ==TRAILING== BY ==9==.
+
+           01 TOKEN-COUNT PIC 9.
+           01 CLASSIFICATION-TEXT PIC X(12).
+           01 MIN-ANTLER-POINTS PIC 99 VALUE 01.
+           01 MAX-ANTLER-POINTS PIC 99 VALUE 30.
+
+           01 EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-FILE VALUE 'Y'.
+           01 RECORD-COUNT      PIC 9(6) VALUE 0.
+           01 EVEN-COUNT        PIC 9(6) VALUE 0.
+           01 ODD-COUNT         PIC 9(6) VALUE 0.
+           01 NOTMOOSE-COUNT    PIC 9(6) VALUE 0.
+           01 EXCEPTION-COUNT   PIC 9(6) VALUE 0.
+
+           01 RUN-DATE PIC X(8).
+           01 FORMATTED-RECNO PIC Z(5)9.
+           01 FORMATTED-EVEN PIC Z(5)9.
+           01 FORMATTED-ODD PIC Z(5)9.
+           01 FORMATTED-NOTMOOSE PIC Z(5)9.
+           01 FORMATTED-TOTAL  PIC Z(6)9.
+
+           01 CKP-STATUS PIC XX.
+           01 RESTART-RECNO PIC 9(8) VALUE 0.
+           01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 0050.
+           01 CKP-QUOTIENT  PIC 9(6).
+           01 CKP-REMAINDER PIC 9(4).
+           01 SKIP-INDEX PIC 9(8).
+           01 SUITELOG-DATE PIC 9(8).
+           01 SUITELOG-TIME PIC 9(8).
+           01 RUN-STAMP PIC X(17).
 
        PROCEDURE DIVISION.
-           ACCEPT INP.
-           UNSTRING INP
-               DELIMITED BY SPACE INTO LFT, RGT.
-           ADD LFT RGT TO TOTAL.
-           If TOTAL = 0
-              DISPLAY "Not a moose"
-           else IF LFT = RGT
-              MOVE TOTAL To FORMATTED-INTEGER
-              DISPLAY "Even " FORMATTED-INTEGER
-           else
-              IF RGT > LFT
-                  Move 0 to TOTAL
-                  Add RGT RGT to TOTAL
-              ELSE
-                  Move 0 to TOTAL
-                  Add LFT LFT to TOTAL
-              END-IF
-              MOVE TOTAL To FORMATTED-INTEGER
-              DISPLAY "Odd " FORMATTED-INTEGER
-           STOP RUN.
+           MAIN-PROCEDURE.
+               PERFORM INITIALIZE-RUN.
+               PERFORM PROCESS-RECORDS UNTIL END-OF-FILE.
+               PERFORM WRITE-HERD-TOTALS.
+               PERFORM TERMINATE-RUN.
+               STOP RUN.
+
+           INITIALIZE-RUN.
+               ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+               OPEN INPUT SURVEY-IN.
+               OPEN OUTPUT SURVEY-RESULTS.
+               OPEN OUTPUT SURVEY-EXCEPTIONS.
+               OPEN EXTEND SURVEY-HISTORY.
+               OPEN EXTEND SUITE-LOG.
+               OPEN EXTEND SUITE-EXC.
+               PERFORM CHECK-FOR-RESTART.
+               PERFORM READ-NEXT-RECORD.
+
+           CHECK-FOR-RESTART.
+               OPEN INPUT MOOSE-CKP.
+               IF CKP-STATUS = "00"
+                   READ MOOSE-CKP INTO CHECKPOINT-RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF CKP-STATUS = "00"
+                       MOVE CHECKPOINT-RECNO TO RESTART-RECNO
+                       MOVE CHECKPOINT-TOTAL-1 TO EVEN-COUNT
+                       MOVE CHECKPOINT-TOTAL-2 TO ODD-COUNT
+                       MOVE CHECKPOINT-TOTAL-3 TO NOTMOOSE-COUNT
+                       MOVE CHECKPOINT-TOTAL-4 TO EXCEPTION-COUNT
+                   END-IF
+                   CLOSE MOOSE-CKP
+               END-IF.
+               IF RESTART-RECNO > 0
+                   PERFORM SKIP-RESTART-RECORD
+                       VARYING SKIP-INDEX FROM 1 BY 1
+                       UNTIL SKIP-INDEX > RESTART-RECNO
+                   MOVE RESTART-RECNO TO RECORD-COUNT
+               END-IF.
+
+           SKIP-RESTART-RECORD.
+               PERFORM READ-NEXT-RECORD.
+
+           READ-NEXT-RECORD.
+               READ SURVEY-IN INTO INP
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ.
+
+           PROCESS-RECORDS.
+               ADD 1 TO RECORD-COUNT.
+               MOVE 0 TO MID3.
+               MOVE 0 TO TOKEN-COUNT.
+               UNSTRING FUNCTION TRIM (INP) DELIMITED BY SPACE
+                   INTO LFT, RGT, MID3
+                   TALLYING IN TOKEN-COUNT.
+               IF NOT (LFT = 0 AND RGT = 0)
+                   AND (LFT < MIN-ANTLER-POINTS
+                       OR LFT > MAX-ANTLER-POINTS
+                       OR RGT < MIN-ANTLER-POINTS
+                       OR RGT > MAX-ANTLER-POINTS
+                       OR (TOKEN-COUNT > 2
+                           AND (MID3 < MIN-ANTLER-POINTS
+                               OR MID3 > MAX-ANTLER-POINTS)))
+                   PERFORM WRITE-EXCEPTION-RECORD
+                   ADD 1 TO EXCEPTION-COUNT
+               ELSE
+                   PERFORM CLASSIFY-RECORD
+                   PERFORM WRITE-RESULT-RECORD
+                   PERFORM WRITE-HISTORY-RECORD
+               END-IF.
+               DIVIDE RECORD-COUNT BY CHECKPOINT-INTERVAL
+                   GIVING CKP-QUOTIENT REMAINDER CKP-REMAINDER.
+               IF CKP-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+               PERFORM READ-NEXT-RECORD.
+
+           CLASSIFY-RECORD.
+               MOVE 0 TO TOTAL.
+               ADD LFT RGT TO TOTAL.
+               IF TOTAL = 0
+                   MOVE "Not a moose" TO CLASSIFICATION-TEXT
+                   ADD 1 TO NOTMOOSE-COUNT
+               ELSE
+                   IF LFT = RGT
+                       MOVE "Even" TO CLASSIFICATION-TEXT
+                       ADD 1 TO EVEN-COUNT
+                   ELSE
+                       MOVE 0 TO TOTAL
+                       IF RGT > LFT
+                           ADD RGT RGT TO TOTAL
+                       ELSE
+                           ADD LFT LFT TO TOTAL
+                       END-IF
+                       MOVE "Odd" TO CLASSIFICATION-TEXT
+                       ADD 1 TO ODD-COUNT
+                   END-IF
+               END-IF.
+               IF TOKEN-COUNT > 2
+                   ADD MID3 TO TOTAL
+               END-IF.
+               MOVE TOTAL TO FORMATTED-INTEGER.
+
+           WRITE-RESULT-RECORD.
+               DISPLAY CLASSIFICATION-TEXT " " FORMATTED-INTEGER.
+               MOVE RECORD-COUNT TO FORMATTED-RECNO.
+               STRING "RECORD " FORMATTED-RECNO
+                   " " CLASSIFICATION-TEXT DELIMITED BY SIZE
+                   " " FORMATTED-INTEGER DELIMITED BY SIZE
+                   INTO SURVEY-RESULTS-RECORD.
+               WRITE SURVEY-RESULTS-RECORD.
+
+           WRITE-EXCEPTION-RECORD.
+               MOVE RECORD-COUNT TO FORMATTED-RECNO.
+               STRING "judgingmoose" DELIMITED BY SIZE
+                   " RECORD=" FORMATTED-RECNO DELIMITED BY SIZE
+                   " INPUT=" INP DELIMITED BY SIZE
+                   " REASON=ANTLER-OUT-OF-RANGE" DELIMITED BY SIZE
+                   INTO SURVEY-EXCEPTIONS-RECORD.
+               WRITE SURVEY-EXCEPTIONS-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "judgingmoose" TO EXCEPT-PROGRAM.
+               MOVE RUN-STAMP TO EXCEPT-TIMESTAMP.
+               MOVE INP TO EXCEPT-INPUT.
+               MOVE "ANTLER-OUT-OF-RANGE" TO EXCEPT-REASON.
+               WRITE EXCEPTION-RECORD.
+
+           WRITE-HISTORY-RECORD.
+               MOVE TOTAL TO FORMATTED-TOTAL.
+               STRING "judgingmoose" DELIMITED BY SIZE
+                   " " RUN-DATE DELIMITED BY SIZE
+                   " CLASS=" CLASSIFICATION-TEXT DELIMITED BY SIZE
+                   " TOTAL=" FORMATTED-TOTAL DELIMITED BY SIZE
+                   INTO SURVEY-HISTORY-RECORD.
+               WRITE SURVEY-HISTORY-RECORD.
+
+           WRITE-HERD-TOTALS.
+               DISPLAY "HERD TOTALS FOR " RUN-DATE.
+               DISPLAY "  EVEN: " EVEN-COUNT.
+               DISPLAY "  ODD: " ODD-COUNT.
+               DISPLAY "  NOT A MOOSE: " NOTMOOSE-COUNT.
+               DISPLAY "  EXCEPTIONS: " EXCEPTION-COUNT.
+
+           STAMP-RUN-TIMESTAMP.
+               ACCEPT SUITELOG-DATE FROM DATE YYYYMMDD.
+               ACCEPT SUITELOG-TIME FROM TIME.
+               STRING SUITELOG-DATE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   SUITELOG-TIME DELIMITED BY SIZE
+                   INTO RUN-STAMP.
+
+           WRITE-CHECKPOINT.
+               MOVE "judgingmoose" TO CHECKPOINT-PROGRAM.
+               MOVE RECORD-COUNT TO CHECKPOINT-RECNO.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE RUN-STAMP TO CHECKPOINT-STAMP.
+               MOVE EVEN-COUNT TO CHECKPOINT-TOTAL-1.
+               MOVE ODD-COUNT TO CHECKPOINT-TOTAL-2.
+               MOVE NOTMOOSE-COUNT TO CHECKPOINT-TOTAL-3.
+               MOVE EXCEPTION-COUNT TO CHECKPOINT-TOTAL-4.
+               OPEN OUTPUT MOOSE-CKP.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE MOOSE-CKP.
+
+           WRITE-SUITE-LOG-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "judgingmoose" TO RUNLOG-PROGRAM.
+               MOVE RUN-STAMP TO RUNLOG-TIMESTAMP.
+               MOVE RECORD-COUNT TO FORMATTED-RECNO.
+               STRING "RECORDS=" FORMATTED-RECNO
+                   DELIMITED BY SIZE INTO RUNLOG-INPUT.
+               MOVE EXCEPTION-COUNT TO FORMATTED-RECNO.
+               MOVE EVEN-COUNT TO FORMATTED-EVEN.
+               MOVE ODD-COUNT TO FORMATTED-ODD.
+               MOVE NOTMOOSE-COUNT TO FORMATTED-NOTMOOSE.
+               STRING "EXC=" FORMATTED-RECNO DELIMITED BY SIZE
+                   " EV=" FORMATTED-EVEN DELIMITED BY SIZE
+                   " OD=" FORMATTED-ODD DELIMITED BY SIZE
+                   " NM=" FORMATTED-NOTMOOSE DELIMITED BY SIZE
+                   INTO RUNLOG-RESULT.
+               WRITE RUN-LOG-RECORD.
+
+           TERMINATE-RUN.
+               OPEN OUTPUT MOOSE-CKP.
+               CLOSE MOOSE-CKP.
+               PERFORM WRITE-SUITE-LOG-RECORD.
+               CLOSE SURVEY-IN.
+               CLOSE SURVEY-RESULTS.
+               CLOSE SURVEY-EXCEPTIONS.
+               CLOSE SURVEY-HISTORY.
+               CLOSE SUITE-LOG.
+               CLOSE SUITE-EXC.
