@@ -1,33 +1,261 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. estimatingtheareaofacircle.
+       PROGRAM-ID. taisformula.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLUCOSE-IN ASSIGN TO "TAISIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PATIENT-REPORT ASSIGN TO "TAISRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PATIENT-ERRORS ASSIGN TO "TAISERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PATIENT-HISTORY ASSIGN TO "TAISHIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAIS-CKP ASSIGN TO "TAISCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+           SELECT SUITE-LOG ASSIGN TO "SUITELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUITE-EXC ASSIGN TO "SUITEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 INP PIC X(100).
-           01 TRIALS PIC 9(10).
+       FILE SECTION.
+       FD  GLUCOSE-IN.
+           01 GLUCOSE-IN-RECORD PIC X(60).
+       FD  PATIENT-REPORT.
+           01 PATIENT-REPORT-RECORD PIC X(100).
+       FD  PATIENT-ERRORS.
+           01 PATIENT-ERRORS-RECORD PIC X(100).
+       FD  PATIENT-HISTORY.
+           01 PATIENT-HISTORY-RECORD PIC X(100).
+       FD  TAIS-CKP.
+           COPY CHKPT.
+       FD  SUITE-LOG.
+           COPY RUNLOG.
+       FD  SUITE-EXC.
+           COPY EXCEPT.
+
+       WORKING-STORAGE SECTION.
+           01 DATA-LINE PIC X(60).
+           01 LINE-PATIENT-ID PIC X(10).
+           01 LINE-TIME PIC 99999999999V99999999999.
+           01 LINE-GLUC PIC 99999999999V99999999999.
+
+           01 CURRENT-PATIENT-ID PIC X(10).
            01 TOTAL PIC ZZZZZZZZZZ.ZZZZZZZZZZ.
+           01 CONVERTED-TOTAL PIC ZZZZZZZZZZ.ZZZZZZZZZZ.
+           01 TOTAL-VALUE PIC 9(11)V9(11).
+           01 CONVERTED-VALUE PIC 9(11)V9(11).
+           01 CONVERSION-FACTOR PIC V9(4) VALUE 0.0555.
            01 ADDITION PIC 99999999999V99999999999.
            01 PREVTIME PIC 99999999999V99999999999.
            01 PREVGLUC PIC 99999999999V99999999999.
-           01 CURRTIME PIC 99999999999V99999999999.
-           01 CURRGLUC PIC 99999999999V99999999999.
+           01 FLAG-TEXT PIC X(10).
+
+           01 NORMAL-AUC-LOW  PIC 9(11)V99 VALUE 7000.00.
+           01 NORMAL-AUC-HIGH PIC 9(11)V99 VALUE 14000.00.
+
+           01 EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-FILE VALUE 'Y'.
+           01 PATIENT-BAD-SWITCH PIC X.
+               88 PATIENT-BAD VALUE 'Y'.
+           01 RUN-DATE PIC X(8).
+           01 RUN-STAMP PIC X(17).
+           01 SUITELOG-DATE PIC 9(8).
+           01 SUITELOG-TIME PIC 9(8).
+           01 PATIENT-COUNT PIC 9(6) VALUE 0.
+           01 ERROR-COUNT   PIC 9(6) VALUE 0.
+           01 FORMATTED-PATIENTCOUNT PIC Z(5)9.
+
+           01 CKP-STATUS PIC XX.
+           01 RESTART-RECNO PIC 9(8) VALUE 0.
+           01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 0020.
+           01 CKP-QUOTIENT  PIC 9(6).
+           01 CKP-REMAINDER PIC 9(4).
+           01 SKIP-INDEX PIC 9(8).
 
        PROCEDURE DIVISION.
-           ACCEPT TRIALS.
-           ACCEPT INP.
-                UNSTRING INP
-                   DELIMITED BY SPACE INTO PREVTIME, PREVGLUC.
-
-           PERFORM LOOP VARYING TRIALS from TRIALS by -1
-                           UNTIL TRIALS = 1
-           COMPUTE TOTAL = ADDITION / 1000.
-           DISPLAY TOTAL.
-           STOP RUN.
-
-            LOOP.
-                ACCEPT INP.
-                UNSTRING INP
-                   DELIMITED BY SPACE INTO CURRTIME, CURRGLUC.
-                COMPUTE ADDITION = ADDITION + ((PREVGLUC + CURRGLUC)/2)*
-                                   (CURRTIME - PREVTIME).
-                MOVE CURRTIME TO PREVTIME.
-                MOVE CURRGLUC TO PREVGLUC.
+           MAIN-PROCEDURE.
+               PERFORM INITIALIZE-RUN.
+               PERFORM PROCESS-PATIENTS UNTIL END-OF-FILE.
+               PERFORM TERMINATE-RUN.
+               STOP RUN.
+
+           INITIALIZE-RUN.
+               ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+               OPEN INPUT GLUCOSE-IN.
+               OPEN OUTPUT PATIENT-REPORT.
+               OPEN OUTPUT PATIENT-ERRORS.
+               OPEN EXTEND PATIENT-HISTORY.
+               OPEN EXTEND SUITE-LOG.
+               OPEN EXTEND SUITE-EXC.
+               PERFORM READ-NEXT-LINE.
+               PERFORM CHECK-FOR-RESTART.
+
+           CHECK-FOR-RESTART.
+               OPEN INPUT TAIS-CKP.
+               IF CKP-STATUS = "00"
+                   READ TAIS-CKP INTO CHECKPOINT-RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF CKP-STATUS = "00"
+                       MOVE CHECKPOINT-RECNO TO RESTART-RECNO
+                   END-IF
+                   CLOSE TAIS-CKP
+               END-IF.
+               IF RESTART-RECNO > 0
+                   PERFORM SKIP-RESTART-PATIENT
+                       VARYING SKIP-INDEX FROM 1 BY 1
+                       UNTIL SKIP-INDEX > RESTART-RECNO
+                           OR END-OF-FILE
+                   MOVE RESTART-RECNO TO PATIENT-COUNT
+               END-IF.
+
+           SKIP-RESTART-PATIENT.
+               MOVE LINE-PATIENT-ID TO CURRENT-PATIENT-ID.
+               PERFORM READ-NEXT-LINE.
+               PERFORM DISCARD-TIMEPOINT
+                   UNTIL END-OF-FILE
+                       OR LINE-PATIENT-ID NOT = CURRENT-PATIENT-ID.
+
+           DISCARD-TIMEPOINT.
+               PERFORM READ-NEXT-LINE.
+
+           READ-NEXT-LINE.
+               READ GLUCOSE-IN INTO DATA-LINE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ.
+               IF NOT END-OF-FILE
+                   UNSTRING DATA-LINE DELIMITED BY SPACE
+                       INTO LINE-PATIENT-ID, LINE-TIME, LINE-GLUC
+               END-IF.
+
+           PROCESS-PATIENTS.
+               ADD 1 TO PATIENT-COUNT.
+               MOVE LINE-PATIENT-ID TO CURRENT-PATIENT-ID.
+               PERFORM START-PATIENT.
+               PERFORM READ-NEXT-LINE.
+               PERFORM ACCUMULATE-TIMEPOINT
+                   UNTIL END-OF-FILE
+                       OR LINE-PATIENT-ID NOT = CURRENT-PATIENT-ID.
+               PERFORM FINALIZE-PATIENT.
+               DIVIDE PATIENT-COUNT BY CHECKPOINT-INTERVAL
+                   GIVING CKP-QUOTIENT REMAINDER CKP-REMAINDER.
+               IF CKP-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+
+           START-PATIENT.
+               MOVE 0 TO ADDITION.
+               MOVE 'N' TO PATIENT-BAD-SWITCH.
+               MOVE LINE-TIME TO PREVTIME.
+               MOVE LINE-GLUC TO PREVGLUC.
+
+           ACCUMULATE-TIMEPOINT.
+               IF PATIENT-BAD
+                   CONTINUE
+               ELSE
+                   IF LINE-TIME <= PREVTIME
+                       MOVE 'Y' TO PATIENT-BAD-SWITCH
+                       PERFORM WRITE-ERROR-RECORD
+                   ELSE
+                       COMPUTE ADDITION = ADDITION +
+                           ((PREVGLUC + LINE-GLUC) / 2) *
+                           (LINE-TIME - PREVTIME)
+                       MOVE LINE-TIME TO PREVTIME
+                       MOVE LINE-GLUC TO PREVGLUC
+                   END-IF
+               END-IF.
+               PERFORM READ-NEXT-LINE.
+
+           FINALIZE-PATIENT.
+               IF NOT PATIENT-BAD
+                   COMPUTE TOTAL-VALUE = ADDITION / 1000
+                   COMPUTE CONVERTED-VALUE =
+                       TOTAL-VALUE * CONVERSION-FACTOR
+                   MOVE TOTAL-VALUE TO TOTAL
+                   MOVE CONVERTED-VALUE TO CONVERTED-TOTAL
+                   DISPLAY CURRENT-PATIENT-ID " " TOTAL " "
+                       CONVERTED-TOTAL
+                   PERFORM WRITE-REPORT-RECORD
+                   PERFORM WRITE-HISTORY-RECORD
+               END-IF.
+
+           WRITE-REPORT-RECORD.
+               IF TOTAL-VALUE < NORMAL-AUC-LOW
+                       OR TOTAL-VALUE > NORMAL-AUC-HIGH
+                   MOVE "ABNORMAL" TO FLAG-TEXT
+               ELSE
+                   MOVE SPACES TO FLAG-TEXT
+               END-IF.
+               STRING CURRENT-PATIENT-ID DELIMITED BY SPACE
+                   " TOTAL=" TOTAL DELIMITED BY SIZE
+                   " CONVERTED=" CONVERTED-TOTAL DELIMITED BY SIZE
+                   " " FLAG-TEXT DELIMITED BY SIZE
+                   INTO PATIENT-REPORT-RECORD.
+               WRITE PATIENT-REPORT-RECORD.
+
+           WRITE-HISTORY-RECORD.
+               STRING "taisformula" DELIMITED BY SIZE
+                   " " RUN-DATE DELIMITED BY SIZE
+                   " PATIENT=" CURRENT-PATIENT-ID DELIMITED BY SPACE
+                   " TOTAL=" TOTAL DELIMITED BY SIZE
+                   " CONVERTED=" CONVERTED-TOTAL DELIMITED BY SIZE
+                   INTO PATIENT-HISTORY-RECORD.
+               WRITE PATIENT-HISTORY-RECORD.
+
+           WRITE-ERROR-RECORD.
+               STRING "taisformula" DELIMITED BY SIZE
+                   " PATIENT=" CURRENT-PATIENT-ID DELIMITED BY SPACE
+                   " REASON=OUT-OF-ORDER-TIMEPOINT" DELIMITED BY SIZE
+                   INTO PATIENT-ERRORS-RECORD.
+               WRITE PATIENT-ERRORS-RECORD.
+               ADD 1 TO ERROR-COUNT.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "taisformula" TO EXCEPT-PROGRAM.
+               MOVE RUN-STAMP TO EXCEPT-TIMESTAMP.
+               MOVE DATA-LINE TO EXCEPT-INPUT.
+               MOVE "OUT-OF-ORDER-TIMEPT" TO EXCEPT-REASON.
+               WRITE EXCEPTION-RECORD.
+
+           STAMP-RUN-TIMESTAMP.
+               ACCEPT SUITELOG-DATE FROM DATE YYYYMMDD.
+               ACCEPT SUITELOG-TIME FROM TIME.
+               STRING SUITELOG-DATE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   SUITELOG-TIME DELIMITED BY SIZE
+                   INTO RUN-STAMP.
+
+           WRITE-CHECKPOINT.
+               MOVE "taisformula" TO CHECKPOINT-PROGRAM.
+               MOVE PATIENT-COUNT TO CHECKPOINT-RECNO.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE RUN-STAMP TO CHECKPOINT-STAMP.
+               OPEN OUTPUT TAIS-CKP.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE TAIS-CKP.
+
+           WRITE-SUITE-LOG-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "taisformula" TO RUNLOG-PROGRAM.
+               MOVE RUN-STAMP TO RUNLOG-TIMESTAMP.
+               MOVE PATIENT-COUNT TO FORMATTED-PATIENTCOUNT.
+               STRING "PATIENTS=" FORMATTED-PATIENTCOUNT
+                   DELIMITED BY SIZE INTO RUNLOG-INPUT.
+               MOVE ERROR-COUNT TO FORMATTED-PATIENTCOUNT.
+               STRING "ERRORS=" FORMATTED-PATIENTCOUNT
+                   DELIMITED BY SIZE INTO RUNLOG-RESULT.
+               WRITE RUN-LOG-RECORD.
+
+           TERMINATE-RUN.
+               OPEN OUTPUT TAIS-CKP.
+               CLOSE TAIS-CKP.
+               PERFORM WRITE-SUITE-LOG-RECORD.
+               CLOSE GLUCOSE-IN.
+               CLOSE PATIENT-REPORT.
+               CLOSE PATIENT-ERRORS.
+               CLOSE PATIENT-HISTORY.
+               CLOSE SUITE-LOG.
+               CLOSE SUITE-EXC.
