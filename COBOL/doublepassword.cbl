@@ -1,28 +1,285 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. doublepassword.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAIRS-IN ASSIGN TO "DPWDIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-OUT ASSIGN TO "DPWDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-OUT ASSIGN TO "DPWDAUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ATTEMPTS-FILE ASSIGN TO "DPWDATT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ATTEMPT-KEY
+               FILE STATUS IS ATTEMPTS-STATUS.
+           SELECT DPWD-CKP ASSIGN TO "DPWDCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+           SELECT SUITE-LOG ASSIGN TO "SUITELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUITE-EXC ASSIGN TO "SUITEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 INP  PIC X(1000).
-           01 FRST PIC X(1000).
-           01 SCND PIC X(1000).
+       FILE SECTION.
+       FD  PAIRS-IN.
+           01 PAIRS-IN-RECORD PIC X(60).
+       FD  RESULT-OUT.
+           01 RESULT-OUT-RECORD PIC X(80).
+       FD  AUDIT-OUT.
+           01 AUDIT-OUT-RECORD PIC X(150).
+       FD  DPWD-CKP.
+           COPY CHKPT.
+       FD  SUITE-LOG.
+           COPY RUNLOG.
+       FD  SUITE-EXC.
+           COPY EXCEPT.
+       FD  ATTEMPTS-FILE.
+           01 ATTEMPTS-RECORD.
+               05 ATTEMPT-KEY    PIC X(18).
+               05 ATTEMPT-COUNT  PIC 99.
+               05 LOCKED-SWITCH  PIC X.
+                   88 ACCOUNT-LOCKED VALUE 'Y'.
+
+       WORKING-STORAGE SECTION.
+           01 FRST PIC X(8).
+           01 SCND PIC X(8).
            01 CMMN PIC 9(4) VALUE 0.
            01 PASS PIC 9(4) VALUE 0.
-           01 FORMATTED-INTEGER PIC Z(2).
+           COPY FMTINT REPLACING ==SUPPRESS== BY ==3==
+                                  ==TRAILING== BY ==9==.
+
+           01 CODE-LENGTH PIC 99 VALUE 8.
+           01 POSITION-INDEX PIC 99.
+           01 MAX-DAILY-ATTEMPTS PIC 99 VALUE 5.
+           01 MIN-CMMN-THRESHOLD PIC 9 VALUE 3.
+
+           01 ATTEMPTS-STATUS PIC X(2).
+           01 MODE-CODE PIC X(1).
+           01 ACCOUNT-ID PIC X(10).
+           01 DRIVING-LINE PIC X(60).
+           01 RESULT-TEXT PIC X(40).
+           01 MASKED-FRST PIC X(8).
+           01 MASKED-SCND PIC X(8).
+
+           01 EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-FILE VALUE 'Y'.
+           01 PAIR-COUNT PIC 9(6) VALUE 0.
+           01 RUN-DATE PIC X(8).
+           01 RUN-TIME PIC X(8).
+           01 SUITELOG-DATE PIC X(8).
+           01 SUITELOG-TIME PIC X(8).
+           01 RUN-STAMP PIC X(17).
+
+           01 CKP-STATUS PIC XX.
+           01 RESTART-RECNO PIC 9(8) VALUE 0.
+           01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 0050.
+           01 CKP-QUOTIENT  PIC 9(6).
+           01 CKP-REMAINDER PIC 9(4).
+           01 SKIP-INDEX PIC 9(8).
+           01 REJECT-COUNT PIC 9(6) VALUE 0.
+           01 FORMATTED-PAIRCOUNT PIC Z(5)9.
+           01 FORMATTED-REJECTCOUNT PIC Z(5)9.
+
        PROCEDURE DIVISION.
            MAIN-PROCEDURE.
-               ACCEPT FRST.
-               ACCEPT SCND.
-               if FRST(1:1) not = SCND(1:1)
-                   add 1 to CMMN.
-               if FRST(2:1) not = SCND(2:1)
-                   add 1 to CMMN.
-               if FRST(3:1) not = SCND(3:1)
-                   add 1 to CMMN.
-               if FRST(4:1) not = SCND(4:1)
-                   add 1 to CMMN.
-
-               COMPUTE PASS = 2**CMMN.
-
-               MOVE PASS To FORMATTED-INTEGER
-               DISPLAY FORMATTED-INTEGER
+               PERFORM INITIALIZE-RUN.
+               PERFORM PROCESS-PAIRS UNTIL END-OF-FILE.
+               PERFORM TERMINATE-RUN.
                STOP RUN.
+
+           INITIALIZE-RUN.
+               ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+               ACCEPT RUN-TIME FROM TIME.
+               DISPLAY "ENTER MIN COMMON THRESHOLD: " WITH NO ADVANCING.
+               ACCEPT MIN-CMMN-THRESHOLD.
+               OPEN INPUT PAIRS-IN.
+               OPEN OUTPUT RESULT-OUT.
+               OPEN EXTEND AUDIT-OUT.
+               OPEN EXTEND SUITE-LOG.
+               OPEN EXTEND SUITE-EXC.
+               OPEN I-O ATTEMPTS-FILE.
+               IF ATTEMPTS-STATUS NOT = "00"
+                       AND ATTEMPTS-STATUS NOT = "05"
+                   OPEN OUTPUT ATTEMPTS-FILE
+                   CLOSE ATTEMPTS-FILE
+                   OPEN I-O ATTEMPTS-FILE
+               END-IF.
+               PERFORM CHECK-FOR-RESTART.
+               PERFORM READ-NEXT-PAIR.
+
+           CHECK-FOR-RESTART.
+               OPEN INPUT DPWD-CKP.
+               IF CKP-STATUS = "00"
+                   READ DPWD-CKP INTO CHECKPOINT-RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF CKP-STATUS = "00"
+                       MOVE CHECKPOINT-RECNO TO RESTART-RECNO
+                   END-IF
+                   CLOSE DPWD-CKP
+               END-IF.
+               IF RESTART-RECNO > 0
+                   PERFORM SKIP-RESTART-PAIR
+                       VARYING SKIP-INDEX FROM 1 BY 1
+                       UNTIL SKIP-INDEX > RESTART-RECNO
+                   MOVE RESTART-RECNO TO PAIR-COUNT
+               END-IF.
+
+           SKIP-RESTART-PAIR.
+               PERFORM READ-NEXT-PAIR.
+
+           READ-NEXT-PAIR.
+               READ PAIRS-IN INTO DRIVING-LINE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ.
+
+           PROCESS-PAIRS.
+               ADD 1 TO PAIR-COUNT.
+               UNSTRING DRIVING-LINE DELIMITED BY SPACE
+                   INTO MODE-CODE, ACCOUNT-ID, FRST, SCND.
+               PERFORM COMPARE-CODES.
+               EVALUATE MODE-CODE
+                   WHEN 'V' PERFORM VERIFY-ATTEMPT
+                   WHEN 'N' PERFORM PROVISION-CHECK
+                   WHEN OTHER MOVE "UNKNOWN-MODE" TO RESULT-TEXT
+               END-EVALUATE.
+               PERFORM WRITE-RESULT-RECORD.
+               PERFORM WRITE-AUDIT-RECORD.
+               DIVIDE PAIR-COUNT BY CHECKPOINT-INTERVAL
+                   GIVING CKP-QUOTIENT REMAINDER CKP-REMAINDER.
+               IF CKP-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+               PERFORM READ-NEXT-PAIR.
+
+           COMPARE-CODES.
+               MOVE 0 TO CMMN.
+               PERFORM COMPARE-POSITION
+                   VARYING POSITION-INDEX FROM 1 BY 1
+                   UNTIL POSITION-INDEX > CODE-LENGTH.
+               COMPUTE PASS = 2 ** CMMN.
+               MOVE PASS TO FORMATTED-INTEGER.
+
+           COMPARE-POSITION.
+               IF FRST (POSITION-INDEX:1) NOT = SCND (POSITION-INDEX:1)
+                   ADD 1 TO CMMN
+               END-IF.
+
+           VERIFY-ATTEMPT.
+               MOVE ACCOUNT-ID TO ATTEMPT-KEY (1:10).
+               MOVE RUN-DATE TO ATTEMPT-KEY (11:8).
+               READ ATTEMPTS-FILE
+                   INVALID KEY
+                       MOVE 0 TO ATTEMPT-COUNT
+                       MOVE 'N' TO LOCKED-SWITCH
+               END-READ.
+               IF ACCOUNT-LOCKED
+                   STRING "LOCKED PASS=" FORMATTED-INTEGER
+                       DELIMITED BY SIZE INTO RESULT-TEXT
+               ELSE
+                   IF CMMN > 0
+                       ADD 1 TO ATTEMPT-COUNT
+                       IF ATTEMPT-COUNT >= MAX-DAILY-ATTEMPTS
+                           MOVE 'Y' TO LOCKED-SWITCH
+                       END-IF
+                   ELSE
+                       MOVE 0 TO ATTEMPT-COUNT
+                   END-IF
+                   PERFORM SAVE-ATTEMPT-RECORD
+                   IF ACCOUNT-LOCKED
+                       STRING "NOWLOCKED PASS=" FORMATTED-INTEGER
+                           DELIMITED BY SIZE INTO RESULT-TEXT
+                   ELSE
+                       STRING "PASS=" FORMATTED-INTEGER
+                           DELIMITED BY SIZE INTO RESULT-TEXT
+                   END-IF
+               END-IF.
+
+           SAVE-ATTEMPT-RECORD.
+               REWRITE ATTEMPTS-RECORD
+                   INVALID KEY
+                       WRITE ATTEMPTS-RECORD
+               END-REWRITE.
+
+           PROVISION-CHECK.
+               IF CMMN < MIN-CMMN-THRESHOLD
+                   MOVE "REJECTED-TOO-SIMILAR" TO RESULT-TEXT
+                   PERFORM WRITE-SUITE-EXCEPTION
+               ELSE
+                   STRING "ACCEPTED PASS=" FORMATTED-INTEGER
+                       DELIMITED BY SIZE INTO RESULT-TEXT
+               END-IF.
+
+           WRITE-RESULT-RECORD.
+               STRING ACCOUNT-ID DELIMITED BY SPACE
+                   " " MODE-CODE DELIMITED BY SIZE
+                   " " RESULT-TEXT DELIMITED BY SIZE
+                   INTO RESULT-OUT-RECORD.
+               WRITE RESULT-OUT-RECORD.
+
+           WRITE-AUDIT-RECORD.
+               MOVE ALL "*" TO MASKED-FRST.
+               MOVE ALL "*" TO MASKED-SCND.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               STRING "doublepassword" DELIMITED BY SIZE
+                   " " RUN-STAMP DELIMITED BY SIZE
+                   " ACCT=" ACCOUNT-ID DELIMITED BY SPACE
+                   " MODE=" MODE-CODE DELIMITED BY SIZE
+                   " FRST=" MASKED-FRST DELIMITED BY SIZE
+                   " SCND=" MASKED-SCND DELIMITED BY SIZE
+                   " RESULT=" RESULT-TEXT DELIMITED BY SIZE
+                   INTO AUDIT-OUT-RECORD.
+               WRITE AUDIT-OUT-RECORD.
+
+           WRITE-SUITE-EXCEPTION.
+               ADD 1 TO REJECT-COUNT.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "doublepassword" TO EXCEPT-PROGRAM.
+               MOVE RUN-STAMP TO EXCEPT-TIMESTAMP.
+               MOVE DRIVING-LINE TO EXCEPT-INPUT.
+               MOVE "NEW-CODE-TOO-SIMILAR" TO EXCEPT-REASON.
+               WRITE EXCEPTION-RECORD.
+
+           STAMP-RUN-TIMESTAMP.
+               ACCEPT SUITELOG-DATE FROM DATE YYYYMMDD.
+               ACCEPT SUITELOG-TIME FROM TIME.
+               STRING SUITELOG-DATE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   SUITELOG-TIME DELIMITED BY SIZE
+                   INTO RUN-STAMP.
+
+           WRITE-CHECKPOINT.
+               MOVE "doublepassword" TO CHECKPOINT-PROGRAM.
+               MOVE PAIR-COUNT TO CHECKPOINT-RECNO.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE RUN-STAMP TO CHECKPOINT-STAMP.
+               OPEN OUTPUT DPWD-CKP.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE DPWD-CKP.
+
+           WRITE-SUITE-LOG-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "doublepassword" TO RUNLOG-PROGRAM.
+               MOVE RUN-STAMP TO RUNLOG-TIMESTAMP.
+               MOVE PAIR-COUNT TO FORMATTED-PAIRCOUNT.
+               STRING "PAIRS=" FORMATTED-PAIRCOUNT
+                   DELIMITED BY SIZE INTO RUNLOG-INPUT.
+               MOVE REJECT-COUNT TO FORMATTED-REJECTCOUNT.
+               STRING "REJECTED=" FORMATTED-REJECTCOUNT
+                   DELIMITED BY SIZE INTO RUNLOG-RESULT.
+               WRITE RUN-LOG-RECORD.
+
+           TERMINATE-RUN.
+               OPEN OUTPUT DPWD-CKP.
+               CLOSE DPWD-CKP.
+               PERFORM WRITE-SUITE-LOG-RECORD.
+               CLOSE PAIRS-IN.
+               CLOSE RESULT-OUT.
+               CLOSE AUDIT-OUT.
+               CLOSE SUITE-LOG.
+               CLOSE SUITE-EXC.
+               CLOSE ATTEMPTS-FILE.
