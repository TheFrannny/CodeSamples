@@ -1,15 +1,252 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. betting.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ODDS-IN ASSIGN TO "ODDSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ODDS-EXC ASSIGN TO "ODDSEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ODDS-AUDIT ASSIGN TO "ODDSAUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ODDS-CKP ASSIGN TO "ODDSCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+           SELECT SUITE-LOG ASSIGN TO "SUITELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUITE-EXC ASSIGN TO "SUITEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  ODDS-IN.
+           01 ODDS-IN-RECORD PIC X(20).
+       FD  ODDS-EXC.
+           01 ODDS-EXC-RECORD PIC X(80).
+       FD  ODDS-AUDIT.
+           01 ODDS-AUDIT-RECORD PIC X(120).
+       FD  ODDS-CKP.
+           COPY CHKPT.
+       FD  SUITE-LOG.
+           COPY RUNLOG.
+       FD  SUITE-EXC.
+           COPY EXCEPT.
+
+       WORKING-STORAGE SECTION.
            01 INP  PIC 999V9999999999.
            01 OUT1 PIC 999V9999999999.
+           01 OUT2 PIC 999V9999999999.
+           01 OUT1-ROUNDED PIC ZZ9.99.
+           01 OUT2-ROUNDED PIC ZZ9.99.
+
+           01 ODDS-LINE PIC X(20).
+           01 ODDS-TYPE PIC X(1).
+           01 ODDS-TEXT PIC X(15).
+           01 AMERICAN-VAL PIC S9(5)V99.
+           01 DECIMAL-VAL  PIC S9(5)V99.
+
+           01 EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-FILE VALUE 'Y'.
+           01 LINE-NUMBER PIC 9(6) VALUE 0.
+           01 BAD-ODDS-SWITCH PIC X VALUE 'N'.
+               88 BAD-ODDS VALUE 'Y'.
+           01 REASON-CODE PIC X(20).
+
+           01 FORMATTED-LINENO PIC Z(5)9.
+
+           01 CKP-STATUS PIC XX.
+           01 RESTART-RECNO PIC 9(8) VALUE 0.
+           01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 0050.
+           01 CKP-QUOTIENT  PIC 9(6).
+           01 CKP-REMAINDER PIC 9(4).
+           01 SKIP-INDEX PIC 9(8).
+           01 SUITELOG-DATE PIC 9(8).
+           01 SUITELOG-TIME PIC 9(8).
+           01 RUN-STAMP PIC X(17).
+           01 EXCEPTION-COUNT PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
            MAIN-PROCEDURE.
-               ACCEPT INP.
-               COMPUTE OUT1 = 100 / INP.
-               DISPLAY OUT1.
-               COMPUTE OUT1 = 100 / (100 - INP).
-               DISPLAY OUT1.
+               PERFORM INITIALIZE-RUN.
+               PERFORM PROCESS-ODDS UNTIL END-OF-FILE.
+               PERFORM TERMINATE-RUN.
                STOP RUN.
+
+           INITIALIZE-RUN.
+               OPEN INPUT ODDS-IN.
+               OPEN OUTPUT ODDS-EXC.
+               OPEN EXTEND ODDS-AUDIT.
+               OPEN EXTEND SUITE-LOG.
+               OPEN EXTEND SUITE-EXC.
+               PERFORM CHECK-FOR-RESTART.
+               PERFORM READ-NEXT-LINE.
+
+           CHECK-FOR-RESTART.
+               OPEN INPUT ODDS-CKP.
+               IF CKP-STATUS = "00"
+                   READ ODDS-CKP INTO CHECKPOINT-RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF CKP-STATUS = "00"
+                       MOVE CHECKPOINT-RECNO TO RESTART-RECNO
+                   END-IF
+                   CLOSE ODDS-CKP
+               END-IF.
+               IF RESTART-RECNO > 0
+                   PERFORM SKIP-RESTART-LINE
+                       VARYING SKIP-INDEX FROM 1 BY 1
+                       UNTIL SKIP-INDEX > RESTART-RECNO
+                   MOVE RESTART-RECNO TO LINE-NUMBER
+               END-IF.
+
+           SKIP-RESTART-LINE.
+               PERFORM READ-NEXT-LINE.
+
+           READ-NEXT-LINE.
+               READ ODDS-IN INTO ODDS-LINE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ.
+
+           PROCESS-ODDS.
+               ADD 1 TO LINE-NUMBER.
+               MOVE 'N' TO BAD-ODDS-SWITCH.
+               UNSTRING ODDS-LINE DELIMITED BY SPACE
+                   INTO ODDS-TYPE, ODDS-TEXT.
+               PERFORM NORMALIZE-ODDS.
+               IF NOT BAD-ODDS
+                   PERFORM VALIDATE-PROBABILITY
+               END-IF.
+               IF NOT BAD-ODDS
+                   PERFORM COMPUTE-PAYOUTS
+                   PERFORM WRITE-AUDIT-RECORD
+               ELSE
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF.
+               DIVIDE LINE-NUMBER BY CHECKPOINT-INTERVAL
+                   GIVING CKP-QUOTIENT REMAINDER CKP-REMAINDER.
+               IF CKP-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+               PERFORM READ-NEXT-LINE.
+
+           NORMALIZE-ODDS.
+               EVALUATE ODDS-TYPE
+                   WHEN 'P'
+                       MOVE FUNCTION NUMVAL (ODDS-TEXT) TO INP
+                   WHEN 'A'
+                       MOVE FUNCTION NUMVAL (ODDS-TEXT) TO AMERICAN-VAL
+                       IF AMERICAN-VAL > 0
+                           COMPUTE INP = 10000 / (AMERICAN-VAL + 100)
+                       ELSE IF AMERICAN-VAL < 0
+                           COMPUTE INP =
+                               (-1 * AMERICAN-VAL) /
+                               ((-1 * AMERICAN-VAL) + 100) * 100
+                       ELSE
+                           MOVE 'Y' TO BAD-ODDS-SWITCH
+                           MOVE "ZERO-AMERICAN-ODDS" TO REASON-CODE
+                       END-IF
+                   WHEN 'D'
+                       MOVE FUNCTION NUMVAL (ODDS-TEXT) TO DECIMAL-VAL
+                       IF DECIMAL-VAL >= 1
+                           COMPUTE INP = 100 / DECIMAL-VAL
+                       ELSE IF DECIMAL-VAL < 0
+                           MOVE 'Y' TO BAD-ODDS-SWITCH
+                           MOVE "NEGATIVE-DECIMAL-ODD" TO REASON-CODE
+                       ELSE IF DECIMAL-VAL = 0
+                           MOVE 'Y' TO BAD-ODDS-SWITCH
+                           MOVE "ZERO-DECIMAL-ODDS" TO REASON-CODE
+                       ELSE
+                           MOVE 'Y' TO BAD-ODDS-SWITCH
+                           MOVE "DECIMAL-ODDS-BELOW-1" TO REASON-CODE
+                       END-IF
+                   WHEN OTHER
+                       MOVE 'Y' TO BAD-ODDS-SWITCH
+                       MOVE "UNKNOWN-ODDS-TYPE" TO REASON-CODE
+               END-EVALUATE.
+
+           VALIDATE-PROBABILITY.
+               IF INP = 0
+                   MOVE 'Y' TO BAD-ODDS-SWITCH
+                   MOVE "PROBABILITY-ZERO" TO REASON-CODE
+               ELSE IF INP = 100
+                   MOVE 'Y' TO BAD-ODDS-SWITCH
+                   MOVE "PROBABILITY-HUNDRED" TO REASON-CODE
+               END-IF.
+
+           COMPUTE-PAYOUTS.
+               COMPUTE OUT1 = 100 / INP.
+               COMPUTE OUT2 = 100 / (100 - INP).
+               COMPUTE OUT1-ROUNDED ROUNDED = OUT1.
+               COMPUTE OUT2-ROUNDED ROUNDED = OUT2.
+               MOVE LINE-NUMBER TO FORMATTED-LINENO.
+               DISPLAY "LINE " FORMATTED-LINENO
+                   " FOR " OUT1 " (" OUT1-ROUNDED ")"
+                   " AGAINST " OUT2 " (" OUT2-ROUNDED ")".
+
+           WRITE-AUDIT-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               STRING "betting" DELIMITED BY SIZE
+                   " " RUN-STAMP DELIMITED BY SIZE
+                   " LINE=" FORMATTED-LINENO DELIMITED BY SIZE
+                   " INP=" INP DELIMITED BY SIZE
+                   " OUT1=" OUT1 DELIMITED BY SIZE
+                   " OUT2=" OUT2 DELIMITED BY SIZE
+                   INTO ODDS-AUDIT-RECORD.
+               WRITE ODDS-AUDIT-RECORD.
+
+           WRITE-EXCEPTION-RECORD.
+               MOVE LINE-NUMBER TO FORMATTED-LINENO.
+               STRING "betting" DELIMITED BY SIZE
+                   " LINE=" FORMATTED-LINENO DELIMITED BY SIZE
+                   " INPUT=" ODDS-LINE DELIMITED BY SIZE
+                   " REASON=" REASON-CODE DELIMITED BY SIZE
+                   INTO ODDS-EXC-RECORD.
+               WRITE ODDS-EXC-RECORD.
+               ADD 1 TO EXCEPTION-COUNT.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "betting" TO EXCEPT-PROGRAM.
+               MOVE RUN-STAMP TO EXCEPT-TIMESTAMP.
+               MOVE ODDS-LINE TO EXCEPT-INPUT.
+               MOVE REASON-CODE TO EXCEPT-REASON.
+               WRITE EXCEPTION-RECORD.
+
+           STAMP-RUN-TIMESTAMP.
+               ACCEPT SUITELOG-DATE FROM DATE YYYYMMDD.
+               ACCEPT SUITELOG-TIME FROM TIME.
+               STRING SUITELOG-DATE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   SUITELOG-TIME DELIMITED BY SIZE
+                   INTO RUN-STAMP.
+
+           WRITE-CHECKPOINT.
+               MOVE "betting" TO CHECKPOINT-PROGRAM.
+               MOVE LINE-NUMBER TO CHECKPOINT-RECNO.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE RUN-STAMP TO CHECKPOINT-STAMP.
+               OPEN OUTPUT ODDS-CKP.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE ODDS-CKP.
+
+           WRITE-SUITE-LOG-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "betting" TO RUNLOG-PROGRAM.
+               MOVE RUN-STAMP TO RUNLOG-TIMESTAMP.
+               MOVE LINE-NUMBER TO FORMATTED-LINENO.
+               STRING "LINES=" FORMATTED-LINENO
+                   DELIMITED BY SIZE INTO RUNLOG-INPUT.
+               MOVE EXCEPTION-COUNT TO FORMATTED-LINENO.
+               STRING "EXCEPTIONS=" FORMATTED-LINENO
+                   DELIMITED BY SIZE INTO RUNLOG-RESULT.
+               WRITE RUN-LOG-RECORD.
+
+           TERMINATE-RUN.
+               OPEN OUTPUT ODDS-CKP.
+               CLOSE ODDS-CKP.
+               PERFORM WRITE-SUITE-LOG-RECORD.
+               CLOSE ODDS-IN.
+               CLOSE ODDS-EXC.
+               CLOSE ODDS-AUDIT.
+               CLOSE SUITE-LOG.
+               CLOSE SUITE-EXC.
            END PROGRAM betting.
