@@ -1,28 +1,178 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. soylent.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONSUMPTION-IN ASSIGN TO "SOYLIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ORDER-REPORT ASSIGN TO "SOYLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SOYLENT-CKP ASSIGN TO "SOYLCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+           SELECT SUITE-LOG ASSIGN TO "SUITELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 TRIALS PIC 9999.
+       FILE SECTION.
+       FD  CONSUMPTION-IN.
+           01 CONSUMPTION-IN-RECORD PIC X(10).
+       FD  ORDER-REPORT.
+           01 ORDER-REPORT-RECORD PIC X(60).
+       FD  SOYLENT-CKP.
+           COPY CHKPT.
+       FD  SUITE-LOG.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+           01 DAILY-LINE PIC X(10).
            01 DRINKS PIC 99999.
            01 REM   PIC 99999.
-           01 FORMATTED-INTEGER PIC Z(2).
+           COPY FMTINT REPLACING ==SUPPRESS== BY ==2==
+                                  ==TRAILING== BY ====.
+
+           01 CONTAINER-SIZE PIC 9999 VALUE 400.
+           01 UNIT-COST PIC 9(5)V99 VALUE 0.
+           01 DAILY-CONTAINERS PIC 99999.
+           01 TOTAL-CONTAINERS PIC 9(7) VALUE 0.
+           01 TOTAL-COST PIC 9(9)V99 VALUE 0.
+           01 FORMATTED-TOTAL-CONTAINERS PIC Z(6)9.
+           01 FORMATTED-TOTAL-COST PIC Z(7)9.99.
+
+           01 EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-FILE VALUE 'Y'.
+           01 DAY-COUNT PIC 9(5) VALUE 0.
+
+           01 CKP-STATUS PIC XX.
+           01 RESTART-RECNO PIC 9(8) VALUE 0.
+           01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 0050.
+           01 CKP-QUOTIENT  PIC 9(6).
+           01 CKP-REMAINDER PIC 9(4).
+           01 SKIP-INDEX PIC 9(8).
+           01 SUITELOG-DATE PIC 9(8).
+           01 SUITELOG-TIME PIC 9(8).
+           01 RUN-STAMP PIC X(17).
+           01 FORMATTED-DAYCOUNT PIC Z(4)9.
 
        PROCEDURE DIVISION.
-           ACCEPT TRIALS.
+           MAIN-PROCEDURE.
+               PERFORM INITIALIZE-RUN.
+               PERFORM PROCESS-DAYS UNTIL END-OF-FILE.
+               PERFORM WRITE-ORDER-SUMMARY.
+               PERFORM TERMINATE-RUN.
+               STOP RUN.
+
+           INITIALIZE-RUN.
+               DISPLAY "ENTER CONTAINER SIZE: " WITH NO ADVANCING.
+               ACCEPT CONTAINER-SIZE.
+               IF CONTAINER-SIZE = 0
+                   DISPLAY "INVALID CONTAINER SIZE - MUST BE > 0"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+               DISPLAY "ENTER UNIT COST: " WITH NO ADVANCING.
+               ACCEPT UNIT-COST.
+               OPEN INPUT CONSUMPTION-IN.
+               OPEN OUTPUT ORDER-REPORT.
+               OPEN EXTEND SUITE-LOG.
+               PERFORM CHECK-FOR-RESTART.
+               PERFORM READ-NEXT-DAY.
 
-           PERFORM LOOP VARYING TRIALS FROM TRIALS BY -1
-               UNTIL TRIALS = 0.
+           CHECK-FOR-RESTART.
+               OPEN INPUT SOYLENT-CKP.
+               IF CKP-STATUS = "00"
+                   READ SOYLENT-CKP INTO CHECKPOINT-RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF CKP-STATUS = "00"
+                       MOVE CHECKPOINT-RECNO TO RESTART-RECNO
+                       MOVE CHECKPOINT-TOTAL-1 TO TOTAL-CONTAINERS
+                   END-IF
+                   CLOSE SOYLENT-CKP
+               END-IF.
+               IF RESTART-RECNO > 0
+                   PERFORM SKIP-RESTART-DAY
+                       VARYING SKIP-INDEX FROM 1 BY 1
+                       UNTIL SKIP-INDEX > RESTART-RECNO
+                   MOVE RESTART-RECNO TO DAY-COUNT
+               END-IF.
 
-           STOP RUN.
+           SKIP-RESTART-DAY.
+               PERFORM READ-NEXT-DAY.
 
-           LOOP.
-               ACCEPT DRINKS.
-               DIVIDE DRINKS BY 400 GIVING DRINKS REMAINDER REM.
+           READ-NEXT-DAY.
+               READ CONSUMPTION-IN INTO DAILY-LINE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ.
+
+           PROCESS-DAYS.
+               ADD 1 TO DAY-COUNT.
+               MOVE FUNCTION NUMVAL (DAILY-LINE) TO DRINKS.
+               DIVIDE DRINKS BY CONTAINER-SIZE
+                   GIVING DAILY-CONTAINERS REMAINDER REM.
                IF REM > 0
-                   ADD 1 to DRINKS.
-               if DRINKS = 0
+                   ADD 1 TO DAILY-CONTAINERS.
+               ADD DAILY-CONTAINERS TO TOTAL-CONTAINERS.
+               if DAILY-CONTAINERS = 0
                    DISPLAY 0
                ELSE
-                   MOVE DRINKS TO FORMATTED-INTEGER
+                   MOVE DAILY-CONTAINERS TO FORMATTED-INTEGER
                    DISPLAY FORMATTED-INTEGER.
+               DIVIDE DAY-COUNT BY CHECKPOINT-INTERVAL
+                   GIVING CKP-QUOTIENT REMAINDER CKP-REMAINDER.
+               IF CKP-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+               PERFORM READ-NEXT-DAY.
+
+           WRITE-ORDER-SUMMARY.
+               COMPUTE TOTAL-COST = TOTAL-CONTAINERS * UNIT-COST.
+               MOVE TOTAL-CONTAINERS TO FORMATTED-TOTAL-CONTAINERS.
+               MOVE TOTAL-COST TO FORMATTED-TOTAL-COST.
+               DISPLAY "TOTAL CONTAINERS: " FORMATTED-TOTAL-CONTAINERS.
+               DISPLAY "TOTAL COST: " FORMATTED-TOTAL-COST.
+               STRING "TOTAL CONTAINERS: " FORMATTED-TOTAL-CONTAINERS
+                   DELIMITED BY SIZE INTO ORDER-REPORT-RECORD.
+               WRITE ORDER-REPORT-RECORD.
+               STRING "TOTAL COST: " FORMATTED-TOTAL-COST
+                   DELIMITED BY SIZE INTO ORDER-REPORT-RECORD.
+               WRITE ORDER-REPORT-RECORD.
+
+           STAMP-RUN-TIMESTAMP.
+               ACCEPT SUITELOG-DATE FROM DATE YYYYMMDD.
+               ACCEPT SUITELOG-TIME FROM TIME.
+               STRING SUITELOG-DATE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   SUITELOG-TIME DELIMITED BY SIZE
+                   INTO RUN-STAMP.
+
+           WRITE-CHECKPOINT.
+               MOVE "soylent" TO CHECKPOINT-PROGRAM.
+               MOVE DAY-COUNT TO CHECKPOINT-RECNO.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE RUN-STAMP TO CHECKPOINT-STAMP.
+               MOVE TOTAL-CONTAINERS TO CHECKPOINT-TOTAL-1.
+               OPEN OUTPUT SOYLENT-CKP.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE SOYLENT-CKP.
+
+           WRITE-SUITE-LOG-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "soylent" TO RUNLOG-PROGRAM.
+               MOVE RUN-STAMP TO RUNLOG-TIMESTAMP.
+               MOVE DAY-COUNT TO FORMATTED-DAYCOUNT.
+               STRING "DAYS=" FORMATTED-DAYCOUNT
+                   DELIMITED BY SIZE INTO RUNLOG-INPUT.
+               MOVE TOTAL-CONTAINERS TO FORMATTED-TOTAL-CONTAINERS.
+               STRING "CONTAINERS=" FORMATTED-TOTAL-CONTAINERS
+                   DELIMITED BY SIZE INTO RUNLOG-RESULT.
+               WRITE RUN-LOG-RECORD.
+
+           TERMINATE-RUN.
+               OPEN OUTPUT SOYLENT-CKP.
+               CLOSE SOYLENT-CKP.
+               PERFORM WRITE-SUITE-LOG-RECORD.
+               CLOSE CONSUMPTION-IN.
+               CLOSE ORDER-REPORT.
+               CLOSE SUITE-LOG.
