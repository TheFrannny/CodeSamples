@@ -1,18 +1,219 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AUTORI.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTORI-IN ASSIGN TO "AUTORIIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTORI-REJ ASSIGN TO "AUTORIREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTORI-CKP ASSIGN TO "AUTORICKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+           SELECT SUITE-LOG ASSIGN TO "SUITELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUITE-EXC ASSIGN TO "SUITEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  AUTORI-IN.
+           01 AUTORI-IN-RECORD PIC A(100).
+       FD  AUTORI-REJ.
+           01 AUTORI-REJ-RECORD PIC A(130).
+       FD  AUTORI-CKP.
+           COPY CHKPT.
+       FD  SUITE-LOG.
+           COPY RUNLOG.
+       FD  SUITE-EXC.
+           COPY EXCEPT.
+
+       WORKING-STORAGE SECTION.
            01 INP PIC A(100).
            01 FST PIC 999 VALUE 1.
+           01 START-COL PIC 999 VALUE 1.
+           01 END-COL   PIC 999 VALUE 100.
+           01 MAX-SCAN-COL PIC 999 VALUE 100.
+           01 RECORD-COUNT PIC 9(6) VALUE 0.
+           01 UPPER-COUNT  PIC 999  VALUE 0.
+           01 EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-FILE VALUE 'Y'.
+           01 POSITION-TABLE.
+               05 POSITION-ENTRY PIC 999 OCCURS 100 TIMES.
+           01 POSITION-INDEX PIC 999.
+           01 POSITIONS-PTR PIC 9(4).
+           01 REPORT-LINE PIC X(450).
+           01 REJECT-POSITIONS PIC X(400).
+           01 FORMATTED-COUNT PIC Z(5)9.
+           01 FORMATTED-RECNO PIC Z(5)9.
+           01 FORMATTED-POS   PIC Z(2)9.
+
+           01 CKP-STATUS PIC XX.
+           01 RESTART-RECNO PIC 9(8) VALUE 0.
+           01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 0050.
+           01 CKP-QUOTIENT  PIC 9(6).
+           01 CKP-REMAINDER PIC 9(4).
+           01 SKIP-INDEX PIC 9(8).
+           01 SUITELOG-DATE PIC 9(8).
+           01 SUITELOG-TIME PIC 9(8).
+           01 RUN-STAMP PIC X(17).
+           01 REJECT-COUNT PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
-           ACCEPT INP.
-           PERFORM LOOP VARYING FST FROM 001 BY 001 UNTIL FST > 100.
-           STOP RUN.
-
-           LOOP.
-               evaluate true
-                WHEN INP (FST:1) IS ALPHABETIC-UPPER
-                DISPLAY INP (FST:1) WITH NO ADVANCING
-               end-evaluate.
+           MAIN-PROCEDURE.
+               PERFORM INITIALIZE-RUN.
+               PERFORM PROCESS-RECORDS UNTIL END-OF-FILE.
+               PERFORM TERMINATE-RUN.
+               STOP RUN.
+
+           INITIALIZE-RUN.
+               DISPLAY "ENTER START COLUMN: " WITH NO ADVANCING.
+               ACCEPT START-COL.
+               DISPLAY "ENTER END COLUMN: " WITH NO ADVANCING.
+               ACCEPT END-COL.
+               PERFORM VALIDATE-SCAN-WINDOW.
+               OPEN INPUT AUTORI-IN.
+               OPEN OUTPUT AUTORI-REJ.
+               OPEN EXTEND SUITE-LOG.
+               OPEN EXTEND SUITE-EXC.
+               PERFORM CHECK-FOR-RESTART.
+               PERFORM READ-NEXT-RECORD.
+
+           VALIDATE-SCAN-WINDOW.
+               IF START-COL < 1 OR END-COL > MAX-SCAN-COL
+                       OR START-COL > END-COL
+                   DISPLAY "INVALID SCAN WINDOW - START=" START-COL
+                       " END=" END-COL " MUST BE WITHIN 1-"
+                       MAX-SCAN-COL
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+
+           CHECK-FOR-RESTART.
+               OPEN INPUT AUTORI-CKP.
+               IF CKP-STATUS = "00"
+                   READ AUTORI-CKP INTO CHECKPOINT-RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF CKP-STATUS = "00"
+                       MOVE CHECKPOINT-RECNO TO RESTART-RECNO
+                   END-IF
+                   CLOSE AUTORI-CKP
+               END-IF.
+               IF RESTART-RECNO > 0
+                   PERFORM SKIP-RESTART-RECORD
+                       VARYING SKIP-INDEX FROM 1 BY 1
+                       UNTIL SKIP-INDEX > RESTART-RECNO
+                   MOVE RESTART-RECNO TO RECORD-COUNT
+               END-IF.
+
+           SKIP-RESTART-RECORD.
+               PERFORM READ-NEXT-RECORD.
+
+           READ-NEXT-RECORD.
+               READ AUTORI-IN INTO INP
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ.
+
+           PROCESS-RECORDS.
+               ADD 1 TO RECORD-COUNT.
+               MOVE 0 TO UPPER-COUNT.
+               PERFORM SCAN-COLUMN
+                   VARYING FST FROM START-COL BY 1
+                   UNTIL FST > END-COL.
+               PERFORM WRITE-RECORD-REPORT.
+               IF UPPER-COUNT > 0
+                   PERFORM WRITE-REJECT-RECORD
+               END-IF.
+               DIVIDE RECORD-COUNT BY CHECKPOINT-INTERVAL
+                   GIVING CKP-QUOTIENT REMAINDER CKP-REMAINDER.
+               IF CKP-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+               PERFORM READ-NEXT-RECORD.
+
+           SCAN-COLUMN.
+               EVALUATE TRUE
+                   WHEN INP (FST:1) IS ALPHABETIC-UPPER
+                       ADD 1 TO UPPER-COUNT
+                       IF UPPER-COUNT <= 100
+                           MOVE FST TO POSITION-ENTRY (UPPER-COUNT)
+                       END-IF
+               END-EVALUATE.
+
+           WRITE-RECORD-REPORT.
+               MOVE RECORD-COUNT TO FORMATTED-RECNO.
+               MOVE UPPER-COUNT TO FORMATTED-COUNT.
+               MOVE SPACES TO REJECT-POSITIONS.
+               MOVE 1 TO POSITIONS-PTR.
+               IF UPPER-COUNT > 0
+                   PERFORM BUILD-POSITION-LIST
+                       VARYING POSITION-INDEX FROM 1 BY 1
+                       UNTIL POSITION-INDEX > UPPER-COUNT
+                           OR POSITION-INDEX > 100
+               END-IF.
+               STRING "RECORD " FORMATTED-RECNO
+                   " UPPERCOUNT " FORMATTED-COUNT
+                   " POSITIONS " REJECT-POSITIONS
+                   DELIMITED BY SIZE INTO REPORT-LINE.
+               DISPLAY REPORT-LINE.
+
+           BUILD-POSITION-LIST.
+               MOVE POSITION-ENTRY (POSITION-INDEX) TO FORMATTED-POS.
+               STRING FORMATTED-POS DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO REJECT-POSITIONS
+                   WITH POINTER POSITIONS-PTR
+               END-STRING.
+
+           WRITE-REJECT-RECORD.
+               STRING INP DELIMITED BY SIZE
+                   " *" FORMATTED-COUNT DELIMITED BY SIZE
+                   INTO AUTORI-REJ-RECORD.
+               WRITE AUTORI-REJ-RECORD.
+               ADD 1 TO REJECT-COUNT.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "AUTORI" TO EXCEPT-PROGRAM.
+               MOVE RUN-STAMP TO EXCEPT-TIMESTAMP.
+               MOVE INP TO EXCEPT-INPUT.
+               MOVE "UNEXPECTED-UPPERCASE" TO EXCEPT-REASON.
+               WRITE EXCEPTION-RECORD.
+
+           STAMP-RUN-TIMESTAMP.
+               ACCEPT SUITELOG-DATE FROM DATE YYYYMMDD.
+               ACCEPT SUITELOG-TIME FROM TIME.
+               STRING SUITELOG-DATE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   SUITELOG-TIME DELIMITED BY SIZE
+                   INTO RUN-STAMP.
+
+           WRITE-CHECKPOINT.
+               MOVE "AUTORI" TO CHECKPOINT-PROGRAM.
+               MOVE RECORD-COUNT TO CHECKPOINT-RECNO.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE RUN-STAMP TO CHECKPOINT-STAMP.
+               OPEN OUTPUT AUTORI-CKP.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE AUTORI-CKP.
+
+           WRITE-SUITE-LOG-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "AUTORI" TO RUNLOG-PROGRAM.
+               MOVE RUN-STAMP TO RUNLOG-TIMESTAMP.
+               MOVE RECORD-COUNT TO FORMATTED-RECNO.
+               STRING "RECORDS=" FORMATTED-RECNO
+                   DELIMITED BY SIZE INTO RUNLOG-INPUT.
+               MOVE REJECT-COUNT TO FORMATTED-COUNT.
+               STRING "REJECTS=" FORMATTED-COUNT
+                   DELIMITED BY SIZE INTO RUNLOG-RESULT.
+               WRITE RUN-LOG-RECORD.
+
+           TERMINATE-RUN.
+               OPEN OUTPUT AUTORI-CKP.
+               CLOSE AUTORI-CKP.
+               PERFORM WRITE-SUITE-LOG-RECORD.
+               CLOSE AUTORI-IN.
+               CLOSE AUTORI-REJ.
+               CLOSE SUITE-LOG.
+               CLOSE SUITE-EXC.
