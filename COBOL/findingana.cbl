@@ -1,18 +1,165 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. findingana.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECORDS-IN ASSIGN TO "FINDIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULTS-OUT ASSIGN TO "FINDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIND-CKP ASSIGN TO "FINDCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+           SELECT SUITE-LOG ASSIGN TO "SUITELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  RECORDS-IN.
+           01 RECORDS-IN-RECORD PIC X(1000).
+       FD  RESULTS-OUT.
+           01 RESULTS-OUT-RECORD PIC X(1040).
+       FD  FIND-CKP.
+           COPY CHKPT.
+       FD  SUITE-LOG.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
            01 INP  PIC X(1000).
            01 I    PIC 9(4) VALUE 0.
            01 FOUND PIC 9 VALUE 0.
+           01 TARGET-CHAR PIC X VALUE 'a'.
+           01 FOUND-COLUMN PIC 9(4) VALUE 0.
+
+           01 EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-FILE VALUE 'Y'.
+           01 RECORD-COUNT PIC 9(6) VALUE 0.
+           01 FORMATTED-RECNO PIC Z(5)9.
+           01 FORMATTED-COL   PIC Z(3)9.
+
+           01 CKP-STATUS PIC XX.
+           01 RESTART-RECNO PIC 9(8) VALUE 0.
+           01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 0050.
+           01 CKP-QUOTIENT  PIC 9(6).
+           01 CKP-REMAINDER PIC 9(4).
+           01 SKIP-INDEX PIC 9(8).
+           01 SUITELOG-DATE PIC 9(8).
+           01 SUITELOG-TIME PIC 9(8).
+           01 RUN-STAMP PIC X(17).
+           01 NOTFOUND-COUNT PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
            MAIN-PROCEDURE.
-               ACCEPT INP.
-               Perform LOOP varying I from 0001 by 0001
-                   UNTIL I > 1000.
+               PERFORM INITIALIZE-RUN.
+               PERFORM PROCESS-RECORDS UNTIL END-OF-FILE.
+               PERFORM TERMINATE-RUN.
                STOP RUN.
 
+           INITIALIZE-RUN.
+               DISPLAY "ENTER TARGET CHARACTER: " WITH NO ADVANCING.
+               ACCEPT TARGET-CHAR.
+               OPEN INPUT RECORDS-IN.
+               OPEN OUTPUT RESULTS-OUT.
+               OPEN EXTEND SUITE-LOG.
+               PERFORM CHECK-FOR-RESTART.
+               PERFORM READ-NEXT-RECORD.
+
+           CHECK-FOR-RESTART.
+               OPEN INPUT FIND-CKP.
+               IF CKP-STATUS = "00"
+                   READ FIND-CKP INTO CHECKPOINT-RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF CKP-STATUS = "00"
+                       MOVE CHECKPOINT-RECNO TO RESTART-RECNO
+                   END-IF
+                   CLOSE FIND-CKP
+               END-IF.
+               IF RESTART-RECNO > 0
+                   PERFORM SKIP-RESTART-RECORD
+                       VARYING SKIP-INDEX FROM 1 BY 1
+                       UNTIL SKIP-INDEX > RESTART-RECNO
+                   MOVE RESTART-RECNO TO RECORD-COUNT
+               END-IF.
+
+           SKIP-RESTART-RECORD.
+               PERFORM READ-NEXT-RECORD.
+
+           READ-NEXT-RECORD.
+               READ RECORDS-IN INTO INP
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ.
+
+           PROCESS-RECORDS.
+               ADD 1 TO RECORD-COUNT.
+               MOVE 0 TO FOUND.
+               MOVE 0 TO FOUND-COLUMN.
+               PERFORM LOOP
+                   VARYING I FROM 0001 BY 0001
+                   UNTIL I > 1000 OR FOUND-COLUMN > 0.
+               PERFORM WRITE-RESULT-RECORD.
+               DIVIDE RECORD-COUNT BY CHECKPOINT-INTERVAL
+                   GIVING CKP-QUOTIENT REMAINDER CKP-REMAINDER.
+               IF CKP-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+               PERFORM READ-NEXT-RECORD.
+
            LOOP.
-               if FOUND >= 1 or INP(I:1) = 'a'
+               if FOUND-COLUMN = 0 and INP(I:1) = TARGET-CHAR
                    set found to 1
-                   DISPLAY INP(I:1) WITH NO ADVANCING.
+                   move I to FOUND-COLUMN
+               end-if.
+
+           WRITE-RESULT-RECORD.
+               MOVE RECORD-COUNT TO FORMATTED-RECNO.
+               IF FOUND = 1
+                   MOVE FOUND-COLUMN TO FORMATTED-COL
+                   STRING "RECORD " FORMATTED-RECNO
+                       " FOUND AT COLUMN " FORMATTED-COL
+                       " TEXT=" INP (FOUND-COLUMN:)
+                       DELIMITED BY SIZE INTO RESULTS-OUT-RECORD
+               ELSE
+                   STRING "RECORD " FORMATTED-RECNO " NOT FOUND"
+                       DELIMITED BY SIZE INTO RESULTS-OUT-RECORD
+                   ADD 1 TO NOTFOUND-COUNT
+               END-IF.
+               WRITE RESULTS-OUT-RECORD.
+
+           STAMP-RUN-TIMESTAMP.
+               ACCEPT SUITELOG-DATE FROM DATE YYYYMMDD.
+               ACCEPT SUITELOG-TIME FROM TIME.
+               STRING SUITELOG-DATE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   SUITELOG-TIME DELIMITED BY SIZE
+                   INTO RUN-STAMP.
+
+           WRITE-CHECKPOINT.
+               MOVE "findingana" TO CHECKPOINT-PROGRAM.
+               MOVE RECORD-COUNT TO CHECKPOINT-RECNO.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE RUN-STAMP TO CHECKPOINT-STAMP.
+               OPEN OUTPUT FIND-CKP.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE FIND-CKP.
+
+           WRITE-SUITE-LOG-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "findingana" TO RUNLOG-PROGRAM.
+               MOVE RUN-STAMP TO RUNLOG-TIMESTAMP.
+               MOVE RECORD-COUNT TO FORMATTED-RECNO.
+               STRING "RECORDS=" FORMATTED-RECNO
+                   DELIMITED BY SIZE INTO RUNLOG-INPUT.
+               MOVE NOTFOUND-COUNT TO FORMATTED-RECNO.
+               STRING "NOTFOUND=" FORMATTED-RECNO
+                   DELIMITED BY SIZE INTO RUNLOG-RESULT.
+               WRITE RUN-LOG-RECORD.
+
+           TERMINATE-RUN.
+               OPEN OUTPUT FIND-CKP.
+               CLOSE FIND-CKP.
+               PERFORM WRITE-SUITE-LOG-RECORD.
+               CLOSE RECORDS-IN.
+               CLOSE RESULTS-OUT.
+               CLOSE SUITE-LOG.
