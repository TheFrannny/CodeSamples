@@ -1,26 +1,213 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. estimatingtheareaofacircle.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIRCLE-IN ASSIGN TO "CIRCLEIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CIRCLE-SUMMARY ASSIGN TO "CIRCLESUM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CIRCLE-WARN ASSIGN TO "CIRCLEWRN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CIRCLE-CKP ASSIGN TO "CIRCLECKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+           SELECT SUITE-LOG ASSIGN TO "SUITELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUITE-EXC ASSIGN TO "SUITEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 INP PIC X(100).
+       FILE SECTION.
+       FD  CIRCLE-IN.
+           01 CIRCLE-IN-RECORD PIC X(60).
+       FD  CIRCLE-SUMMARY.
+           01 CIRCLE-SUMMARY-RECORD PIC X(120).
+       FD  CIRCLE-WARN.
+           01 CIRCLE-WARN-RECORD PIC X(80).
+       FD  CIRCLE-CKP.
+           COPY CHKPT.
+       FD  SUITE-LOG.
+           COPY RUNLOG.
+       FD  SUITE-EXC.
+           COPY EXCEPT.
+
+       WORKING-STORAGE SECTION.
+           01 INP PIC X(60).
+           01 TRUECI-VALUE PIC 9(11)V9(11).
+           01 ESTIMA-VALUE PIC 9(11)V9(11).
            01 TRUECI PIC ZZZZZZZZZZ.ZZZZZZZZZZ.
            01 ESTIMA PIC ZZZZZZZZZZ.ZZZZZZZZZZ.
            01 RADIUS PIC 99999999999V99999999999 VALUE 1.
            01 MARKED PIC 99999999999V99999999999.
            01 CIRCLE PIC 99999999999V99999999999.
+           01 ERROR-PCT PIC S9(5)V99.
+           01 DISPLAY-ERROR-PCT PIC --(5)9.99.
+
+           01 EOF-SWITCH PIC X VALUE 'N'.
+               88 END-OF-FILE VALUE 'Y'.
+           01 TRIAL-COUNT PIC 9(6) VALUE 0.
+           01 FORMATTED-TRIALNO PIC Z(5)9.
+
+           01 CKP-STATUS PIC XX.
+           01 RESTART-RECNO PIC 9(8) VALUE 0.
+           01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 0050.
+           01 CKP-QUOTIENT  PIC 9(6).
+           01 CKP-REMAINDER PIC 9(4).
+           01 SKIP-INDEX PIC 9(8).
+           01 SUITELOG-DATE PIC 9(8).
+           01 SUITELOG-TIME PIC 9(8).
+           01 RUN-STAMP PIC X(17).
+           01 WARN-COUNT PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
-           PERFORM LOOP UNTIL RADIUS = 0
-           STOP RUN.
-
-            LOOP.
-                ACCEPT INP.
-                UNSTRING INP
-                   DELIMITED BY SPACE INTO RADIUS, MARKED, CIRCLE.
-                IF RADIUS > 0
-                    COMPUTE TRUECI = FUNCTION PI * RADIUS * RADIUS
-                    COMPUTE ESTIMA = (CIRCLE / MARKED) * (RADIUS * 2)
-                            * (RADIUS * 2)
-
-                    DISPLAY TRUECI " " ESTIMA
-                END-IF.
+           MAIN-PROCEDURE.
+               PERFORM INITIALIZE-RUN.
+               PERFORM PROCESS-TRIALS UNTIL END-OF-FILE.
+               PERFORM TERMINATE-RUN.
+               STOP RUN.
+
+           INITIALIZE-RUN.
+               OPEN INPUT CIRCLE-IN.
+               OPEN EXTEND CIRCLE-SUMMARY.
+               OPEN OUTPUT CIRCLE-WARN.
+               OPEN EXTEND SUITE-LOG.
+               OPEN EXTEND SUITE-EXC.
+               PERFORM CHECK-FOR-RESTART.
+               PERFORM READ-NEXT-TRIAL.
+
+           CHECK-FOR-RESTART.
+               OPEN INPUT CIRCLE-CKP.
+               IF CKP-STATUS = "00"
+                   READ CIRCLE-CKP INTO CHECKPOINT-RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF CKP-STATUS = "00"
+                       MOVE CHECKPOINT-RECNO TO RESTART-RECNO
+                   END-IF
+                   CLOSE CIRCLE-CKP
+               END-IF.
+               IF RESTART-RECNO > 0
+                   PERFORM SKIP-RESTART-TRIAL
+                       VARYING SKIP-INDEX FROM 1 BY 1
+                       UNTIL SKIP-INDEX > RESTART-RECNO
+                   MOVE RESTART-RECNO TO TRIAL-COUNT
+               END-IF.
+
+           SKIP-RESTART-TRIAL.
+               PERFORM READ-NEXT-TRIAL.
+
+           READ-NEXT-TRIAL.
+               READ CIRCLE-IN INTO INP
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ.
+
+           PROCESS-TRIALS.
+               ADD 1 TO TRIAL-COUNT.
+               UNSTRING INP
+                  DELIMITED BY SPACE INTO RADIUS, MARKED, CIRCLE.
+               IF RADIUS > 0
+                   IF MARKED = 0
+                       PERFORM WRITE-WARNING-RECORD
+                   ELSE
+                       PERFORM COMPUTE-ESTIMATE
+                       PERFORM WRITE-SUMMARY-RECORD
+                   END-IF
+               ELSE
+                   PERFORM WRITE-RADIUS-WARNING-RECORD
+               END-IF.
+               DIVIDE TRIAL-COUNT BY CHECKPOINT-INTERVAL
+                   GIVING CKP-QUOTIENT REMAINDER CKP-REMAINDER.
+               IF CKP-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+               PERFORM READ-NEXT-TRIAL.
+
+           COMPUTE-ESTIMATE.
+               COMPUTE TRUECI-VALUE = FUNCTION PI * RADIUS * RADIUS.
+               COMPUTE ESTIMA-VALUE = (CIRCLE / MARKED) * (RADIUS * 2)
+                       * (RADIUS * 2).
+               COMPUTE ERROR-PCT ROUNDED =
+                   ((ESTIMA-VALUE - TRUECI-VALUE) / TRUECI-VALUE) * 100.
+               MOVE TRUECI-VALUE TO TRUECI.
+               MOVE ESTIMA-VALUE TO ESTIMA.
+               MOVE ERROR-PCT TO DISPLAY-ERROR-PCT.
+               DISPLAY TRUECI " " ESTIMA " " DISPLAY-ERROR-PCT.
+
+           WRITE-SUMMARY-RECORD.
+               STRING "RADIUS=" RADIUS DELIMITED BY SIZE
+                   " TRUECI=" TRUECI DELIMITED BY SIZE
+                   " ESTIMA=" ESTIMA DELIMITED BY SIZE
+                   " ERRPCT=" DISPLAY-ERROR-PCT DELIMITED BY SIZE
+                   INTO CIRCLE-SUMMARY-RECORD.
+               WRITE CIRCLE-SUMMARY-RECORD.
+
+           WRITE-WARNING-RECORD.
+               MOVE TRIAL-COUNT TO FORMATTED-TRIALNO.
+               STRING "estimatingtheareaofacircle" DELIMITED BY SIZE
+                   " TRIAL=" FORMATTED-TRIALNO DELIMITED BY SIZE
+                   " MARKED=0 TRIAL SKIPPED" DELIMITED BY SIZE
+                   INTO CIRCLE-WARN-RECORD.
+               WRITE CIRCLE-WARN-RECORD.
+               ADD 1 TO WARN-COUNT.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "estimatingcircl" TO EXCEPT-PROGRAM.
+               MOVE RUN-STAMP TO EXCEPT-TIMESTAMP.
+               MOVE INP TO EXCEPT-INPUT.
+               MOVE "MARKED-IS-ZERO" TO EXCEPT-REASON.
+               WRITE EXCEPTION-RECORD.
+
+           WRITE-RADIUS-WARNING-RECORD.
+               MOVE TRIAL-COUNT TO FORMATTED-TRIALNO.
+               STRING "estimatingtheareaofacircle" DELIMITED BY SIZE
+                   " TRIAL=" FORMATTED-TRIALNO DELIMITED BY SIZE
+                   " RADIUS=0 TRIAL SKIPPED" DELIMITED BY SIZE
+                   INTO CIRCLE-WARN-RECORD.
+               WRITE CIRCLE-WARN-RECORD.
+               ADD 1 TO WARN-COUNT.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "estimatingcircl" TO EXCEPT-PROGRAM.
+               MOVE RUN-STAMP TO EXCEPT-TIMESTAMP.
+               MOVE INP TO EXCEPT-INPUT.
+               MOVE "RADIUS-IS-ZERO" TO EXCEPT-REASON.
+               WRITE EXCEPTION-RECORD.
+
+           STAMP-RUN-TIMESTAMP.
+               ACCEPT SUITELOG-DATE FROM DATE YYYYMMDD.
+               ACCEPT SUITELOG-TIME FROM TIME.
+               STRING SUITELOG-DATE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   SUITELOG-TIME DELIMITED BY SIZE
+                   INTO RUN-STAMP.
+
+           WRITE-CHECKPOINT.
+               MOVE "estimatingcircl" TO CHECKPOINT-PROGRAM.
+               MOVE TRIAL-COUNT TO CHECKPOINT-RECNO.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE RUN-STAMP TO CHECKPOINT-STAMP.
+               OPEN OUTPUT CIRCLE-CKP.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE CIRCLE-CKP.
+
+           WRITE-SUITE-LOG-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               MOVE "estimatingcircl" TO RUNLOG-PROGRAM.
+               MOVE RUN-STAMP TO RUNLOG-TIMESTAMP.
+               MOVE TRIAL-COUNT TO FORMATTED-TRIALNO.
+               STRING "TRIALS=" FORMATTED-TRIALNO
+                   DELIMITED BY SIZE INTO RUNLOG-INPUT.
+               MOVE WARN-COUNT TO FORMATTED-TRIALNO.
+               STRING "SKIPPED=" FORMATTED-TRIALNO
+                   DELIMITED BY SIZE INTO RUNLOG-RESULT.
+               WRITE RUN-LOG-RECORD.
+
+           TERMINATE-RUN.
+               OPEN OUTPUT CIRCLE-CKP.
+               CLOSE CIRCLE-CKP.
+               PERFORM WRITE-SUITE-LOG-RECORD.
+               CLOSE CIRCLE-IN.
+               CLOSE CIRCLE-SUMMARY.
+               CLOSE CIRCLE-WARN.
+               CLOSE SUITE-LOG.
+               CLOSE SUITE-EXC.
