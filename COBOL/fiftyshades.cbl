@@ -1,38 +1,161 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. fiftyshades.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEYWORD-FILE ASSIGN TO "SHADESKW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUITE-LOG ASSIGN TO "SUITELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  KEYWORD-FILE.
+           01 KEYWORD-FILE-RECORD PIC X(20).
+       FD  SUITE-LOG.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
            01 NUM PIC 9999 VALUE 0.
            01 CUR PIC 9999 VALUE 1.
            01 ENTRIES PIC 9999 VALUE 0.
            01 FOUND PIC 9999 VALUE 0.
-           01 I PIC 99 VALUE 1.
-           01 RAW PIC A(30).
-           01 LOW PIC A(30).
-           01 FORMATTED-INTEGER PIC Z(04)9.
+           01 I PIC 999 VALUE 1.
+           01 RAW PIC A(200).
+           01 LOW PIC A(200).
+           COPY FMTINT REPLACING ==SUPPRESS== BY ==04==
+                                  ==TRAILING== BY ==9==.
+
+           01 KEYWORD-TABLE.
+               05 KEYWORD-ENTRY PIC A(20) OCCURS 50 TIMES.
+               05 KEYWORD-LEN   PIC 99 OCCURS 50 TIMES.
+               05 KEYWORD-MATCH-COUNT PIC 9(6) OCCURS 50 TIMES.
+           01 KEYWORD-ENTRIES-LOADED PIC 99 VALUE 0.
+           01 MAX-KEYWORD-ENTRIES PIC 99 VALUE 50.
+           01 KEYWORD-INDEX PIC 99.
+           01 KEYWORD-EOF-SWITCH PIC X VALUE 'N'.
+               88 KEYWORD-EOF VALUE 'Y'.
+
+           01 LINE-MATCH-COUNT PIC 99.
+           01 FORMATTED-LINENO PIC Z(3)9.
+           01 FORMATTED-MATCHES PIC Z(6)9.
+           01 MAX-SCAN-COL PIC 999.
+
+           01 SUITELOG-DATE PIC 9(8).
+           01 SUITELOG-TIME PIC 9(8).
+           01 RUN-STAMP PIC X(17).
+           01 FORMATTED-ENTRIES PIC Z(3)9.
 
        PROCEDURE DIVISION.
-           ACCEPT ENTRIES.
-           PERFORM LOOP VARYING CUR FROM 0001 BY 0001
-           UNTIL CUR > ENTRIES.
-           IF NUM = 0
-               DISPLAY "I must watch Star Wars with my daughter"
-           ELSE
-               MOVE NUM To FORMATTED-INTEGER
-               DISPLAY FORMATTED-INTEGER
-           END-IF.
-           STOP RUN.
+           MAIN-PROCEDURE.
+               PERFORM LOAD-KEYWORDS.
+               ACCEPT ENTRIES.
+               PERFORM LOOP VARYING CUR FROM 0001 BY 0001
+               UNTIL CUR > ENTRIES.
+               IF NUM = 0
+                   DISPLAY "I must watch Star Wars with my daughter"
+               ELSE
+                   MOVE NUM To FORMATTED-INTEGER
+                   DISPLAY FORMATTED-INTEGER
+               END-IF.
+               PERFORM DISPLAY-KEYWORD-TOTALS.
+               PERFORM WRITE-SUITE-LOG-RECORD.
+               STOP RUN.
+
+           LOAD-KEYWORDS.
+               OPEN INPUT KEYWORD-FILE.
+               PERFORM READ-KEYWORD UNTIL KEYWORD-EOF.
+               CLOSE KEYWORD-FILE.
+
+           READ-KEYWORD.
+               READ KEYWORD-FILE INTO KEYWORD-FILE-RECORD
+                   AT END
+                       SET KEYWORD-EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION LENGTH
+                               (FUNCTION TRIM (KEYWORD-FILE-RECORD)) = 0
+                           CONTINUE
+                       ELSE IF KEYWORD-ENTRIES-LOADED
+                               < MAX-KEYWORD-ENTRIES
+                           ADD 1 TO KEYWORD-ENTRIES-LOADED
+                           MOVE FUNCTION LOWER-CASE
+                                   (FUNCTION TRIM (KEYWORD-FILE-RECORD))
+                               TO KEYWORD-ENTRY (KEYWORD-ENTRIES-LOADED)
+                           MOVE FUNCTION LENGTH
+                                   (FUNCTION TRIM (KEYWORD-FILE-RECORD))
+                               TO KEYWORD-LEN (KEYWORD-ENTRIES-LOADED)
+                           MOVE 0 TO KEYWORD-MATCH-COUNT
+                               (KEYWORD-ENTRIES-LOADED)
+                       ELSE
+                           DISPLAY "KEYWORD TABLE FULL - IGNORING "
+                               FUNCTION TRIM (KEYWORD-FILE-RECORD)
+                       END-IF
+               END-READ.
 
             LOOP.
                 ACCEPT RAW.
                 MOVE FUNCTION Lower-case(RAW) to LOW.
-                PERFORM LOOP2 VARYING I FROM 01 By 01 UNTIL I = 28.
-                IF FOUND > 0 THEN
-                    SET NUM UP BY 1
-                    MOVE 0 TO FOUND
-                    END-IF.
-            LOOP2.
-                IF LOW (I:4) = "rose" OR LOW (I:4) = "pink" THEN
-                    SET FOUND UP BY 1
+                MOVE 0 TO LINE-MATCH-COUNT.
+                PERFORM SCAN-FOR-KEYWORDS
+                    VARYING KEYWORD-INDEX FROM 1 BY 1
+                    UNTIL KEYWORD-INDEX > KEYWORD-ENTRIES-LOADED.
+                MOVE CUR TO FORMATTED-LINENO.
+                MOVE LINE-MATCH-COUNT TO FORMATTED-MATCHES.
+                DISPLAY "LINE " FORMATTED-LINENO
+                    " MATCHES " FORMATTED-MATCHES.
+                IF LINE-MATCH-COUNT > 0
+                    SET NUM UP BY LINE-MATCH-COUNT
                     END-IF.
+
+            SCAN-FOR-KEYWORDS.
+               MOVE 0 TO FOUND.
+               COMPUTE MAX-SCAN-COL =
+                   200 - KEYWORD-LEN (KEYWORD-INDEX) + 1.
+               PERFORM SCAN-POSITION
+                   VARYING I FROM 001 BY 01
+                   UNTIL I > MAX-SCAN-COL.
+               IF FOUND > 0
+                   SET KEYWORD-MATCH-COUNT (KEYWORD-INDEX) UP BY FOUND
+                   SET LINE-MATCH-COUNT UP BY FOUND
+               END-IF.
+
+           SCAN-POSITION.
+               IF LOW (I:KEYWORD-LEN (KEYWORD-INDEX))
+                       = KEYWORD-ENTRY (KEYWORD-INDEX)
+                       (1:KEYWORD-LEN (KEYWORD-INDEX))
+                   SET FOUND UP BY 1
+               END-IF.
+
+           DISPLAY-KEYWORD-TOTALS.
+               PERFORM DISPLAY-ONE-KEYWORD-TOTAL
+                   VARYING KEYWORD-INDEX FROM 1 BY 1
+                   UNTIL KEYWORD-INDEX > KEYWORD-ENTRIES-LOADED.
+
+           DISPLAY-ONE-KEYWORD-TOTAL.
+               MOVE KEYWORD-MATCH-COUNT (KEYWORD-INDEX)
+                   TO FORMATTED-MATCHES.
+               DISPLAY KEYWORD-ENTRY (KEYWORD-INDEX)
+                   " " FORMATTED-MATCHES.
+
+           STAMP-RUN-TIMESTAMP.
+               ACCEPT SUITELOG-DATE FROM DATE YYYYMMDD.
+               ACCEPT SUITELOG-TIME FROM TIME.
+               STRING SUITELOG-DATE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   SUITELOG-TIME DELIMITED BY SIZE
+                   INTO RUN-STAMP.
+
+           WRITE-SUITE-LOG-RECORD.
+               PERFORM STAMP-RUN-TIMESTAMP.
+               OPEN EXTEND SUITE-LOG.
+               MOVE "fiftyshades" TO RUNLOG-PROGRAM.
+               MOVE RUN-STAMP TO RUNLOG-TIMESTAMP.
+               MOVE ENTRIES TO FORMATTED-ENTRIES.
+               STRING "LINES=" FORMATTED-ENTRIES
+                   DELIMITED BY SIZE INTO RUNLOG-INPUT.
+               MOVE NUM TO FORMATTED-INTEGER.
+               STRING "TOTALMATCHES=" FORMATTED-INTEGER
+                   DELIMITED BY SIZE INTO RUNLOG-RESULT.
+               WRITE RUN-LOG-RECORD.
+               CLOSE SUITE-LOG.
